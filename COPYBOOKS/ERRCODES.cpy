@@ -0,0 +1,16 @@
+      *Common diagnostic-severity levels and message fields, shared by
+      *BinaryGap, FrogJmp and RechnungSumme so every program's job-log
+      *messages follow one pattern instead of each program rolling
+      *its own ad hoc DISPLAY format. COPY into WORKING-STORAGE, set
+      *WS-ERRLOG-SEVERITY/WS-ERRLOG-CODE/WS-ERRLOG-TEXT, then PERFORM
+      *the LOG-MESSAGE-PARA paragraph copied in from LOGMSG.cpy.
+       01  WS-ERRLOG-SEVERITY        PIC X(4).
+           88 ERRLOG-SEV-INFO        VALUE 'INFO'.
+           88 ERRLOG-SEV-WARN        VALUE 'WARN'.
+           88 ERRLOG-SEV-ERROR       VALUE 'ERRO'.
+           88 ERRLOG-SEV-FATAL       VALUE 'FATL'.
+      *Program-specific message code, e.g. 'RS0010', 'FRG001',
+      *'BGP001' - each program picks its own prefix and numbering.
+       01  WS-ERRLOG-CODE            PIC X(6).
+       01  WS-ERRLOG-TEXT            PIC X(60).
+       01  WS-ERRLOG-LINE            PIC X(74).
