@@ -0,0 +1,15 @@
+      *Standard diagnostic-logging paragraph, shared by BinaryGap,
+      *FrogJmp and RechnungSumme - COPY into the PROCEDURE DIVISION.
+      *Formats WS-ERRLOG-SEVERITY/WS-ERRLOG-CODE/WS-ERRLOG-TEXT (see
+      *ERRCODES.cpy) into one job-log line so every program's
+      *diagnostics are grep-able in the same SEVERITY/CODE/TEXT shape.
+       LOG-MESSAGE-PARA.
+           MOVE SPACES TO WS-ERRLOG-LINE
+           STRING WS-ERRLOG-SEVERITY DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-ERRLOG-CODE DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-ERRLOG-TEXT DELIMITED BY SIZE
+               INTO WS-ERRLOG-LINE
+           END-STRING
+           DISPLAY WS-ERRLOG-LINE.
