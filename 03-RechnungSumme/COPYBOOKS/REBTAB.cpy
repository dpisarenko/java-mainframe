@@ -0,0 +1,5 @@
+      *Rebate table record layout - keyed by RT-REBATE-CODE.
+      *RT-REBATE-PCT is the discount fraction (e.g. 0.010 = 1% off).
+       01  REBATE-TABLE-RECORD.
+           05 RT-REBATE-CODE       PIC 9.
+           05 RT-REBATE-PCT        PIC 9V999.
