@@ -0,0 +1,8 @@
+      *Currency conversion table record layout - keyed by CY-CURR-CODE.
+      *CY-CONV-RATE converts one unit of the foreign currency into
+      *home currency (e.g. 0.9200 EUR to USD); the home currency
+      *itself has a table entry with a conversion rate of 1.0000.
+       01  CURRENCY-TABLE-RECORD.
+           05 CY-CURR-CODE       PIC X(3).
+           05 CY-CONV-RATE       PIC 9(3)V9(4).
+           05 CY-DESCRIPTION     PIC X(20).
