@@ -0,0 +1,15 @@
+      *Customer master record layout - keyed by CM-CUST-ID.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-CUST-ID           PIC X(6).
+           05 CM-CUST-NAME         PIC X(30).
+           05 CM-BILL-ADDR-LINE1   PIC X(30).
+           05 CM-BILL-ADDR-LINE2   PIC X(30).
+           05 CM-BILL-CITY         PIC X(20).
+           05 CM-BILL-STATE        PIC X(2).
+           05 CM-BILL-ZIP          PIC X(10).
+      *Invoice delivery method - electronic customers are not printed
+      *and mailed, they receive the OUTFILE/CSV extract by e-mail
+      *feed instead.
+           05 CM-DELIVERY-METHOD   PIC X.
+               88 CM-DELIVERY-ELECTRONIC   VALUE 'E'.
+               88 CM-DELIVERY-PRINTED      VALUE 'P'.
