@@ -0,0 +1,43 @@
+      *Checkpoint record - written every WS-CHECKPOINT-INTERVAL input
+      *records so an abended run can restart from the last checkpoint
+      *instead of reprocessing (and double-billing) the whole file.
+       01  CHECKPOINT-RECORD.
+           05 CK-LAST-CUST-ID       PIC X(6).
+           05 CK-IN-REC-COUNT       PIC 9(7).
+           05 CK-OUT-REC-COUNT      PIC 9(7).
+           05 CK-CUST-REJECT-COUNT  PIC 9(7).
+           05 CK-REBATE-REJECT-COUNT PIC 9(7).
+           05 CK-VAT-REJECT-COUNT   PIC 9(7).
+           05 CK-DATA-REJECT-COUNT  PIC 9(7).
+           05 CK-CURR-REJECT-COUNT  PIC 9(7).
+           05 CK-HASH-TOTAL         PIC 9(11)V99.
+           05 CK-ALL-TOTAL-VAT      PIC S9(9)V99.
+           05 CK-ALL-TOTAL-NO-VAT   PIC S9(9)V99.
+      *Rebate-contra running total and the EDI transaction-set control
+      *number, plus the VAT/rebate/aging/top-customer breakdown tables
+      *reported in END-PARA - all restored on restart so the GL
+      *rebate posting, the EDI interchange's ST/SE numbering and the
+      *summary reports stay in sync with a run that restarted
+      *partway through instead of quietly resetting to zero.
+           05 CK-ALL-TOTAL-REBATE-AMT PIC S9(7)V99.
+           05 CK-EDI-TXN-CTRL       PIC 9(4).
+           05 CK-VAT-SUMM-TABLE.
+               10 CK-VAT-SUMM OCCURS 10 TIMES.
+                   15 CK-VS-COUNT         PIC 9(7).
+                   15 CK-VS-TOTAL-NO-VAT  PIC S9(7)V99.
+                   15 CK-VS-TOTAL-VAT     PIC S9(7)V99.
+           05 CK-REBATE-SUMM-TABLE.
+               10 CK-REB-SUMM OCCURS 10 TIMES.
+                   15 CK-RS-COUNT         PIC 9(7).
+                   15 CK-RS-TOTAL-NO-VAT  PIC S9(7)V99.
+                   15 CK-RS-TOTAL-VAT     PIC S9(7)V99.
+           05 CK-AGING-TABLE.
+               10 CK-AGING-BUCKET OCCURS 4 TIMES.
+                   15 CK-AG-COUNT         PIC 9(7).
+                   15 CK-AG-TOTAL-VAT     PIC S9(7)V99.
+           05 CK-TOP-CUST-COUNT     PIC 99.
+           05 CK-TOP-CUST-TABLE.
+               10 CK-TOP-CUST OCCURS 10 TIMES.
+                   15 CK-TC-CUST-ID       PIC X(6).
+                   15 CK-TC-CUST-NAME     PIC X(30).
+                   15 CK-TC-TOTAL-VAT     PIC S9(9)V99.
