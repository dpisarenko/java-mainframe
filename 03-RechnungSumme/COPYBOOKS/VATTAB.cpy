@@ -0,0 +1,10 @@
+      *VAT rate table record layout - keyed by VAT code and the date
+      *the rate became effective, so a new rate can be added ahead of
+      *time without disturbing rates already in effect. VT-VAT-MULT
+      *is the rate added to 1 (e.g. 0.100 = 10%).
+       01  VAT-TABLE-RECORD.
+           05 VT-KEY.
+               10 VT-VAT-CODE       PIC 9.
+               10 VT-EFF-DATE       PIC 9(8).
+           05 VT-VAT-MULT           PIC 9V999.
+           05 VT-DESCRIPTION        PIC X(20).
