@@ -0,0 +1,20 @@
+//RSRATMNT JOB (ACCTNO),'REBATE/VAT TABLE MAINTENANCE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* APPLIES ADD/CHANGE/DELETE TRANSACTIONS AGAINST REBTAB AND     *
+//* VATTAB (LOAD MODULE RATEMAIN) AND LOGS EVERY APPLIED CHANGE   *
+//* TO THE AUDIT FILE - WHO, WHEN, OLD VALUE, NEW VALUE - SO A    *
+//* PRICING DISPUTE CAN BE TRACED BACK TO THE RATE IN EFFECT ON   *
+//* A GIVEN DATE. RUN BEFORE THE NEXT RSDAILY WHENEVER A RATE OR  *
+//* REBATE TIER CHANGES.                                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RATEMAIN
+//STEPLIB  DD   DSN=PROD.RECHNUNG.LOADLIB,DISP=SHR
+//RATETRNM DD   DSN=PROD.RECHNUNG.RATETRAN.DAILY,DISP=SHR
+//REBTABNM DD   DSN=PROD.RECHNUNG.REBTAB,DISP=SHR
+//VATTABNM DD   DSN=PROD.RECHNUNG.VATTAB,DISP=SHR
+//AUDITNM  DD   DSN=PROD.RECHNUNG.RATEAUDIT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=98,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
