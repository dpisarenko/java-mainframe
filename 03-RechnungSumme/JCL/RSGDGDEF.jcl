@@ -0,0 +1,23 @@
+//RSGDGDEF JOB (ACCTNO),'DEFINE OUTFILE GDG',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: DEFINE THE GENERATION DATA GROUPS THAT HOLD   *
+//* THE RETAINED SERIES OF RECHNUNGSUMME OUTFILE OUTPUT AND ITS   *
+//* CSV DETAIL EXTRACT (THE LATTER READ BACK BY RSMONTHLY TO      *
+//* ROLL UP A CUSTOMER'S DAILY INVOICES INTO ONE STATEMENT).      *
+//* RUN ONCE BEFORE THE FIRST RSDAILY ARCHIVE STEP EXECUTES;      *
+//* RERUNNING IS HARMLESS IF THE BASE ALREADY EXISTS (IDCAMS      *
+//* RETURNS RC=12, WHICH THIS JOB DOES NOT CHECK).                *
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.RECHNUNG.OUTFILE)              -
+              LIMIT(90)                                -
+              SCRATCH                                  -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.RECHNUNG.OUTFILE.CSV)          -
+              LIMIT(90)                                -
+              SCRATCH                                  -
+              NOEMPTY)
+/*
