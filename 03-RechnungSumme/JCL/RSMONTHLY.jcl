@@ -0,0 +1,21 @@
+//RSMONTLY JOB (ACCTNO),'MONTHLY STATEMENT RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MONTHLY ROLL-UP OF RECHNUNGSUMME'S DAILY CSV DETAIL EXTRACTS  *
+//* (LOAD MODULE RECHMON) INTO ONE CONSOLIDATED STATEMENT PER     *
+//* CUSTOMER. RUN AFTER THE LAST RSDAILY OF THE PERIOD; CSVMONNM  *
+//* CONCATENATES THE PERIOD'S ARCHIVED GENERATIONS OF THE         *
+//* PROD.RECHNUNG.OUTFILE.CSV GDG (SEE RSGDGDEF/RSDAILY STEP030). *
+//* PARM PASSES THE SIX-CHARACTER STATEMENT PERIOD LABEL PRINTED  *
+//* ON THE STATEMENT HEADER, E.G. 'AUG26'.                        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECHMON,PARM='AUG26'
+//STEPLIB  DD   DSN=PROD.RECHNUNG.LOADLIB,DISP=SHR
+//CSVMONNM DD   DSN=PROD.RECHNUNG.OUTFILE.CSV(0),DISP=SHR
+//         DD   DSN=PROD.RECHNUNG.OUTFILE.CSV(-1),DISP=SHR
+//         DD   DSN=PROD.RECHNUNG.OUTFILE.CSV(-2),DISP=SHR
+//STMTNAME DD   DSN=PROD.RECHNUNG.STATEMENT.MONTHLY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
