@@ -0,0 +1,19 @@
+//RSARCH   JOB (ACCTNO),'ARCHIVE RECHNUNG OUTFILE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ARCHIVES THE DAY'S RECHNUNGSUMME OUTFILE INTO THE NEXT        *
+//* GENERATION OF THE RETAINED PROD.RECHNUNG.OUTFILE GDG SERIES   *
+//* (SEE RSGDGDEF FOR THE ONE-TIME BASE DEFINITION), SO A         *
+//* CUSTOMER DISPUTE OVER A PAST INVOICE CAN BE ANSWERED FROM     *
+//* THE RETAINED HISTORY RATHER THAN THE OVERWRITTEN DAILY FILE.  *
+//* RUN AFTER RSDAILY'S RECHNUNGSUMME STEP HAS COMPLETED CLEANLY. *
+//*--------------------------------------------------------------*
+//ARCHIVE  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.RECHNUNG.OUTFILE.DAILY,DISP=SHR
+//SYSUT2   DD   DSN=PROD.RECHNUNG.OUTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             RETPD=90,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSIN    DD   DUMMY
