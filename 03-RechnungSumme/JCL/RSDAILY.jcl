@@ -0,0 +1,79 @@
+//RSDAILY  JOB (ACCTNO),'DAILY INVOICE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY PRODUCTION RUN OF RECHNUNGSUMME (LOAD MODULE RECHSUM).  *
+//* STEP010 RUNS THE PROGRAM AGAINST TODAY'S TRANSMISSION AND     *
+//* REFERENCE FILES; STEP020 ARCHIVES THE RESULTING OUTFILE INTO  *
+//* THE RETAINED GDG SERIES (SEE RSGDGDEF/RSARCH) AND RUNS ONLY   *
+//* IF STEP010 COMPLETED WITH RETURN-CODE 0 - RECHNUNGSUMME SETS  *
+//* RETURN-CODE 16 ON A MISSING/MISMATCHED BATCH HEADER OR        *
+//* TRAILER OR A CONTROL-TOTAL DISCREPANCY, SO A BAD RUN IS       *
+//* CAUGHT HERE INSTEAD OF BEING NOTICED THE NEXT MORNING BY      *
+//* OUTFILE LOOKING SHORT.                                        *
+//* PARM SELECTS THE VAT/TOTAL ROUNDING MODE: '1'=NEAREST-AWAY-   *
+//* FROM-ZERO, '2'=NEAREST-EVEN (DEFAULT), '3'=TRUNCATION.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECHSUM,PARM='2'
+//STEPLIB  DD   DSN=PROD.RECHNUNG.LOADLIB,DISP=SHR
+//INNAME   DD   DSN=PROD.RECHNUNG.INFILE.DAILY,DISP=SHR
+//INFHISTNM DD  DSN=PROD.RECHNUNG.INFILE.HIST,DISP=SHR
+//OUTNAME  DD   DSN=PROD.RECHNUNG.OUTFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//REJNAME  DD   DSN=PROD.RECHNUNG.REJFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//CHKPTNAME DD  DSN=PROD.RECHNUNG.CHKPT.DAILY,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=1139,BLKSIZE=0)
+//CUSTNAME DD   DSN=PROD.RECHNUNG.CUSTMAST,DISP=SHR
+//REBTABNM DD   DSN=PROD.RECHNUNG.REBTAB,DISP=SHR
+//VATTABNM DD   DSN=PROD.RECHNUNG.VATTAB,DISP=SHR
+//SRTNAME  DD   DSN=&&SRTFILE,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CSVNAME  DD   DSN=PROD.RECHNUNG.OUTFILE.CSV.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GLNAME   DD   DSN=PROD.RECHNUNG.GLEXTRACT.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//EMAILNM  DD   DSN=PROD.RECHNUNG.EMAILFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//EDINAME  DD   DSN=PROD.RECHNUNG.EDI810.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.RECHNUNG.OUTFILE.DAILY,DISP=SHR
+//SYSUT2   DD   DSN=PROD.RECHNUNG.OUTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             RETPD=90,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSIN    DD   DUMMY
+//*
+//* STEP030 ARCHIVES THE DAY'S CSV DETAIL EXTRACT THE SAME WAY, SO
+//* RSMONTHLY HAS A MONTH'S WORTH OF CLEAN DETAIL ROWS TO ROLL UP
+//* INTO CUSTOMER STATEMENTS WITHOUT HAVING TO PARSE OUTFILE'S
+//* MIXED HEADER/DETAIL/SUMMARY/TOTAL LINES BACK APART.
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.RECHNUNG.OUTFILE.CSV.DAILY,DISP=SHR
+//SYSUT2   DD   DSN=PROD.RECHNUNG.OUTFILE.CSV(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             RETPD=90,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   DUMMY
