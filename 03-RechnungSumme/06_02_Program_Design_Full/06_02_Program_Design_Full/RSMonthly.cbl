@@ -0,0 +1,179 @@
+      *Monthly statement roll-up over a period's worth of archived
+      *RechnungSumme CSV detail extracts and their GDG archiving.
+      *Reads the concatenated generations for
+      *the period, accumulates quantity/no-VAT/VAT totals per customer
+      *name, and writes one consolidated statement line per customer -
+      *so customers on monthly terms get one statement instead of
+      *20-odd daily printouts stapled together.
+      *
+      *The CSV extract carries customer NAME but no customer ID, so
+      *this rollup aggregates by name; if two customers ever share a
+      *printed name this would need CUSTMAST's ID added to the CSV
+      *layout, which is outside what was asked for here.
+       PROGRAM-ID. RECHMON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSVMONIN ASSIGN CSVMONNM
+                          ORGANIZATION LINE SEQUENTIAL.
+           SELECT STMTFILE ASSIGN STMTNAME
+                          ORGANIZATION LINE SEQUENTIAL.
+       FILE SECTION.
+       FD  CSVMONIN.
+       01  CSV-MONTHLY-RECORD      PIC X(80).
+       FD  STMTFILE.
+       01  STMT-LINE               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE          PIC X VALUE 'N'.
+           88 WS-EOF                   VALUE 'Y'.
+       01  WS-STMT-PERIOD          PIC X(6) VALUE SPACES.
+       01  WS-CSV-NAME             PIC X(30).
+       01  WS-CSV-QUANT            PIC 9(5).
+       01  WS-CSV-NO-VAT           PIC S9(6)V99.
+       01  WS-CSV-VAT              PIC S9(6)V99.
+       01  WS-CSV-DATE             PIC X(8).
+      *Numeric-edited fields to UNSTRING the CSV's punctuated amounts
+      *(RechnungSumme writes them out via WS-CSV-NO-VAT-ED/
+      *WS-CSV-VAT-ED, both PIC -(5)9.99) into before moving them on
+      *into the implied-decimal accumulators above - UNSTRING'ing the
+      *sign/decimal-point text straight into a PIC S9(6)V99 field
+      *would store the punctuation as digit bytes instead of a value.
+       01  WS-CSV-NO-VAT-ED        PIC -(5)9.99.
+       01  WS-CSV-VAT-ED           PIC -(5)9.99.
+       01  WS-ST-TABLE.
+           05 WS-ST-ENTRY OCCURS 500 TIMES INDEXED BY WS-ST-IDX.
+               10 WS-ST-CUST-NAME      PIC X(30) VALUE SPACES.
+               10 WS-ST-LINE-COUNT     PIC 9(7) VALUE 0.
+               10 WS-ST-TOTAL-QUANT    PIC 9(9) VALUE 0.
+               10 WS-ST-TOTAL-NO-VAT   PIC S9(9)V99 VALUE 0.
+               10 WS-ST-TOTAL-VAT      PIC S9(9)V99 VALUE 0.
+       01  WS-ST-COUNT             PIC 9(5) VALUE 0.
+       01  WS-ST-SUBSCR            PIC 9(5).
+       01  WS-ST-FOUND-SW          PIC X VALUE 'N'.
+           88 WS-ST-FOUND              VALUE 'Y'.
+       01  WS-ST-MATCH-SUBSCR      PIC 9(5) VALUE 0.
+       01  WS-STMT-COUNT-ED        PIC ZZZ,ZZ9.
+       01  WS-STMT-NO-VAT-ED       PIC -(7)9.99.
+       01  WS-STMT-VAT-ED          PIC -(7)9.99.
+       01  WS-GRAND-TOTAL-VAT      PIC S9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-ED       PIC -(7)9.99.
+       LINKAGE SECTION.
+       01  RM-PARM-AREA.
+           05 RM-PARM-LEN          PIC S9(4) COMP.
+           05 RM-PARM-PERIOD       PIC X(6).
+       PROCEDURE DIVISION USING RM-PARM-AREA.
+       MONTHLY-MAIN.
+            PERFORM INIT-PARA
+            PERFORM BOD-PARA
+            PERFORM END-PARA.
+       INIT-PARA.
+            IF RM-PARM-LEN > 0 then
+                MOVE RM-PARM-PERIOD TO WS-STMT-PERIOD
+            END-IF
+            OPEN INPUT  CSVMONIN
+            OPEN OUTPUT STMTFILE
+            PERFORM READ-CSV-RECORD.
+       BOD-PARA.
+            PERFORM READ-CSV-RECORD
+                UNTIL WS-EOF.
+       READ-CSV-RECORD.
+            READ CSVMONIN
+                AT END
+                    SET WS-EOF TO TRUE
+                NOT AT END
+                    PERFORM PARSE-CSV-RECORD
+                    PERFORM ACCUMULATE-CUSTOMER-TOTALS
+            END-READ.
+       PARSE-CSV-RECORD.
+      *Same field order WRITE-CSV-DETAIL-LINE in RechnungSumme builds:
+      *customer name, quantity, no-VAT total, VAT total, invoice date.
+            UNSTRING CSV-MONTHLY-RECORD DELIMITED BY ','
+                INTO WS-CSV-NAME WS-CSV-QUANT WS-CSV-NO-VAT-ED
+                    WS-CSV-VAT-ED WS-CSV-DATE
+            END-UNSTRING
+            MOVE WS-CSV-NO-VAT-ED TO WS-CSV-NO-VAT
+            MOVE WS-CSV-VAT-ED TO WS-CSV-VAT.
+       ACCUMULATE-CUSTOMER-TOTALS.
+            MOVE 'N' TO WS-ST-FOUND-SW
+            MOVE 0 TO WS-ST-MATCH-SUBSCR
+            PERFORM FIND-STATEMENT-CUSTOMER
+                VARYING WS-ST-SUBSCR FROM 1 BY 1
+                UNTIL WS-ST-SUBSCR > WS-ST-COUNT OR WS-ST-FOUND
+            IF NOT WS-ST-FOUND then
+                PERFORM ADD-STATEMENT-CUSTOMER
+            END-IF
+            IF WS-ST-MATCH-SUBSCR > 0 then
+                ADD 1 TO WS-ST-LINE-COUNT(WS-ST-MATCH-SUBSCR)
+                ADD WS-CSV-QUANT TO
+                    WS-ST-TOTAL-QUANT(WS-ST-MATCH-SUBSCR)
+                ADD WS-CSV-NO-VAT TO
+                    WS-ST-TOTAL-NO-VAT(WS-ST-MATCH-SUBSCR)
+                ADD WS-CSV-VAT TO
+                    WS-ST-TOTAL-VAT(WS-ST-MATCH-SUBSCR)
+            END-IF.
+       FIND-STATEMENT-CUSTOMER.
+            IF WS-ST-CUST-NAME(WS-ST-SUBSCR) = WS-CSV-NAME then
+                SET WS-ST-FOUND TO TRUE
+                MOVE WS-ST-SUBSCR TO WS-ST-MATCH-SUBSCR
+            END-IF.
+       ADD-STATEMENT-CUSTOMER.
+            IF WS-ST-COUNT < 500 then
+                ADD 1 TO WS-ST-COUNT
+                MOVE WS-ST-COUNT TO WS-ST-MATCH-SUBSCR
+                MOVE WS-CSV-NAME TO
+                    WS-ST-CUST-NAME(WS-ST-MATCH-SUBSCR)
+            ELSE
+                DISPLAY '*** STATEMENT CUSTOMER TABLE FULL - '
+                    'ROW DROPPED FOR: ' WS-CSV-NAME ' ***'
+                MOVE 0 TO WS-ST-MATCH-SUBSCR
+            END-IF.
+       WRITE-STATEMENT-HEADER.
+            MOVE SPACES TO STMT-LINE
+            STRING 'MONTHLY STATEMENT ROLL-UP - PERIOD '
+                    DELIMITED BY SIZE
+                WS-STMT-PERIOD DELIMITED BY SIZE
+                INTO STMT-LINE
+            END-STRING
+            WRITE STMT-LINE
+            MOVE SPACES TO STMT-LINE
+            STRING 'CUSTOMER NAME                  LINES'
+                    DELIMITED BY SIZE
+                '      QUANTITY   NO-VAT TOTAL      VAT TOTAL'
+                    DELIMITED BY SIZE
+                INTO STMT-LINE
+            END-STRING
+            WRITE STMT-LINE.
+       WRITE-STATEMENT-LINE.
+            MOVE WS-ST-LINE-COUNT(WS-ST-SUBSCR) TO WS-STMT-COUNT-ED
+            MOVE WS-ST-TOTAL-NO-VAT(WS-ST-SUBSCR) TO
+                WS-STMT-NO-VAT-ED
+            MOVE WS-ST-TOTAL-VAT(WS-ST-SUBSCR) TO WS-STMT-VAT-ED
+            MOVE SPACES TO STMT-LINE
+            STRING WS-ST-CUST-NAME(WS-ST-SUBSCR) DELIMITED BY SIZE
+                WS-STMT-COUNT-ED DELIMITED BY SIZE
+                '   ' DELIMITED BY SIZE
+                WS-ST-TOTAL-QUANT(WS-ST-SUBSCR) DELIMITED BY SIZE
+                '  ' DELIMITED BY SIZE
+                WS-STMT-NO-VAT-ED DELIMITED BY SIZE
+                '  ' DELIMITED BY SIZE
+                WS-STMT-VAT-ED DELIMITED BY SIZE
+                INTO STMT-LINE
+            END-STRING
+            WRITE STMT-LINE
+            ADD WS-ST-TOTAL-VAT(WS-ST-SUBSCR) TO WS-GRAND-TOTAL-VAT.
+       WRITE-STATEMENT-TOTAL.
+            MOVE WS-GRAND-TOTAL-VAT TO WS-GRAND-TOTAL-ED
+            MOVE SPACES TO STMT-LINE
+            STRING 'GRAND TOTAL VAT FOR PERIOD: ' DELIMITED BY SIZE
+                WS-GRAND-TOTAL-ED DELIMITED BY SIZE
+                INTO STMT-LINE
+            END-STRING
+            WRITE STMT-LINE.
+       END-PARA.
+            PERFORM WRITE-STATEMENT-HEADER
+            PERFORM WRITE-STATEMENT-LINE
+                VARYING WS-ST-SUBSCR FROM 1 BY 1
+                UNTIL WS-ST-SUBSCR > WS-ST-COUNT
+            PERFORM WRITE-STATEMENT-TOTAL
+            CLOSE CSVMONIN STMTFILE
+            STOP RUN.
