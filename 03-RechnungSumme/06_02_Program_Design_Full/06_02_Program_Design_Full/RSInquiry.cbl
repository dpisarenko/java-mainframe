@@ -0,0 +1,200 @@
+      *Online (CICS) inquiry transaction for a single invoice line.
+      *Lets a clerk key a customer id plus the same rebate/VAT/
+      *currency/promo/quantity/price values RechnungSumme would read
+      *off an input line and see the same rebate/promo/currency/VAT/
+      *minimum-charge breakdown PROCESS-REC computes, without waiting
+      *for or rerunning the nightly batch. Driven by a COMMAREA passed
+      *in from the calling menu transaction; the caller is expected to
+      *redisplay CA-MESSAGE/CA-RETURN-CODE and, on CA-OK, the
+      *CA-CUST-NAME/CA-REBATE-MULT/CA-VAT-MULT/CA-TOTAL-... fields on
+      *its own map.
+       PROGRAM-ID. RSINQURY.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION .
+           COPY "CUSTMAST.cpy".
+           COPY "REBTAB.cpy".
+           COPY "VATTAB.cpy".
+           COPY "CURRTAB.cpy".
+       01  WS-RESP              PIC S9(8) COMP.
+       01  WS-ABS-TIME          PIC S9(15) COMP.
+       01  WS-VAT-AS-OF-DATE    PIC 9(8).
+      *Home-currency conversion multiplier looked up off CURRTAB - see
+      *LOOKUP-CURRENCY. Same width as RechnungSumme's CUR-CURRENCY-
+      *MULT, which it mirrors.
+       01  WS-CURRENCY-MULT     PIC 9(3)V9(4) VALUE 0.
+      *Minimum charge (with VAT) a line is allowed to bill at, same
+      *default RechnungSumme uses absent an override - see
+      *RechnungSumme's WS-MIN-CHARGE-AMT/APPLY-MINIMUM-CHARGE.
+       01  WS-MIN-CHARGE-AMT    PIC 9(5)V99 VALUE 100.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 CA-FUNCTION-CODE      PIC X.
+               88 CA-INQUIRE            VALUE 'I'.
+           05 CA-CUST-ID             PIC X(6).
+           05 CA-REBATE-CODE         PIC 9.
+           05 CA-VAT-CODE            PIC 9.
+           05 CA-CURRENCY-CODE       PIC X(3).
+           05 CA-LINE-TYPE           PIC X.
+               88 CA-CREDIT-MEMO-LINE    VALUE 'C'.
+           05 CA-IN-QUANT            PIC 9(5).
+           05 CA-IN-UNIT-PRICE       PIC 9(3)V99.
+           05 CA-PROMO-PCT           PIC 9V999.
+           05 CA-RETURN-CODE         PIC 9(2).
+               88 CA-OK                  VALUE 0.
+           05 CA-MESSAGE             PIC X(40).
+           05 CA-CUST-NAME           PIC X(30).
+           05 CA-REBATE-MULT         PIC 9V999.
+           05 CA-VAT-MULT            PIC 9V999.
+           05 CA-TOTAL-NO-VAT        PIC S9(7)V99.
+           05 CA-TOTAL-VAT           PIC S9(7)V99.
+       PROCEDURE DIVISION.
+       INQUIRY-MAIN.
+            MOVE 0 TO CA-RETURN-CODE
+            MOVE SPACES TO CA-MESSAGE
+            IF NOT CA-INQUIRE then
+                MOVE 4 TO CA-RETURN-CODE
+                MOVE 'UNKNOWN FUNCTION CODE' TO CA-MESSAGE
+                GO TO INQUIRY-RETURN
+            END-IF
+            PERFORM LOOKUP-CUSTOMER
+            IF NOT CA-OK then
+                GO TO INQUIRY-RETURN
+            END-IF
+            PERFORM LOOKUP-CURRENCY
+            IF NOT CA-OK then
+                GO TO INQUIRY-RETURN
+            END-IF
+            PERFORM LOOKUP-REBATE
+            IF NOT CA-OK then
+                GO TO INQUIRY-RETURN
+            END-IF
+            PERFORM LOOKUP-VAT-RATE
+            IF NOT CA-OK then
+                GO TO INQUIRY-RETURN
+            END-IF
+            PERFORM COMPUTE-BREAKDOWN.
+       INQUIRY-RETURN.
+            EXEC CICS RETURN
+            END-EXEC.
+       LOOKUP-CUSTOMER.
+            MOVE CA-CUST-ID TO CM-CUST-ID
+            EXEC CICS READ FILE('CUSTMAST')
+                INTO(CUSTOMER-MASTER-RECORD)
+                RIDFLD(CM-CUST-ID)
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP NOT = DFHRESP(NORMAL) then
+                MOVE 8 TO CA-RETURN-CODE
+                MOVE 'CUSTOMER NOT ON FILE' TO CA-MESSAGE
+            ELSE
+                MOVE CM-CUST-NAME TO CA-CUST-NAME
+            END-IF.
+       LOOKUP-CURRENCY.
+            MOVE CA-CURRENCY-CODE TO CY-CURR-CODE
+            EXEC CICS READ FILE('CURRTAB')
+                INTO(CURRENCY-TABLE-RECORD)
+                RIDFLD(CY-CURR-CODE)
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP NOT = DFHRESP(NORMAL) then
+                MOVE 20 TO CA-RETURN-CODE
+                MOVE 'CURRENCY CODE NOT FOUND' TO CA-MESSAGE
+            ELSE
+                MOVE CY-CONV-RATE TO WS-CURRENCY-MULT
+            END-IF.
+       LOOKUP-REBATE.
+            MOVE CA-REBATE-CODE TO RT-REBATE-CODE
+            EXEC CICS READ FILE('REBTAB')
+                INTO(REBATE-TABLE-RECORD)
+                RIDFLD(RT-REBATE-CODE)
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP NOT = DFHRESP(NORMAL) then
+                MOVE 12 TO CA-RETURN-CODE
+                MOVE 'REBATE CODE NOT FOUND' TO CA-MESSAGE
+            ELSE
+                COMPUTE CA-REBATE-MULT = 1 - RT-REBATE-PCT
+            END-IF.
+       LOOKUP-VAT-RATE.
+            MOVE CA-VAT-CODE TO VT-VAT-CODE
+            EXEC CICS ASKTIME
+                ABSTIME(WS-ABS-TIME)
+            END-EXEC
+            EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                YYYYMMDD(WS-VAT-AS-OF-DATE)
+            END-EXEC
+            MOVE WS-VAT-AS-OF-DATE TO VT-EFF-DATE
+      *Find the rate in effect as of today: browse forward from
+      *today's key and, unless that lands on an exact match, step
+      *back one record - giving the greatest key at or before today,
+      *the same before-or-equal logic RechnungSumme's batch
+      *LOOKUP-VAT-RATE gets from START VATTAB KEY LESS THAN OR EQUAL/
+      *READ NEXT. A plain READ GTEQ would instead find the smallest
+      *key at or after today, which can land on a not-yet-effective
+      *future rate.
+            EXEC CICS STARTBR FILE('VATTAB')
+                RIDFLD(VT-KEY)
+                GTEQ
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP = DFHRESP(NORMAL) then
+                EXEC CICS READNEXT FILE('VATTAB')
+                    INTO(VAT-TABLE-RECORD)
+                    RIDFLD(VT-KEY)
+                    RESP(WS-RESP)
+                END-EXEC
+                IF WS-RESP = DFHRESP(NORMAL)
+                    AND VT-VAT-CODE = CA-VAT-CODE
+                    AND VT-EFF-DATE = WS-VAT-AS-OF-DATE then
+                    CONTINUE
+                ELSE
+                    EXEC CICS READPREV FILE('VATTAB')
+                        INTO(VAT-TABLE-RECORD)
+                        RIDFLD(VT-KEY)
+                        RESP(WS-RESP)
+                    END-EXEC
+                END-IF
+                EXEC CICS ENDBR FILE('VATTAB')
+                END-EXEC
+            END-IF
+            IF WS-RESP NOT = DFHRESP(NORMAL)
+                OR VT-VAT-CODE NOT = CA-VAT-CODE then
+                MOVE 16 TO CA-RETURN-CODE
+                MOVE 'VAT RATE NOT FOUND' TO CA-MESSAGE
+            ELSE
+                COMPUTE CA-VAT-MULT = 1 + VT-VAT-MULT
+            END-IF.
+       COMPUTE-BREAKDOWN.
+      *Stack the invoice line's promotional discount on top of the
+      *rebate-table rate, same as PROCESS-REC's CUR-REBATE-MULT/
+      *CUR-PROMO-MULT combination.
+            COMPUTE CA-REBATE-MULT = CA-REBATE-MULT * (1 - CA-PROMO-PCT)
+      *MODE IS NEAREST-EVEN to match WS-ROUNDING-MODE's shop default
+      *in RechnungSumme's ROUND-INVOICE-AMOUNTS - plain ROUNDED
+      *defaults to NEAREST-AWAY-FROM-ZERO, which disagrees with the
+      *batch total on exact half-cent amounts. This transaction has
+      *no equivalent of RS-PARM-MODE's start-up override, so a site
+      *running RSDAILY with a non-default mode will see this inquiry
+      *diverge from the batch bill - same caveat applies to
+      *WS-MIN-CHARGE-AMT below versus RS-PARM-MIN-CHARGE.
+            COMPUTE CA-TOTAL-NO-VAT ROUNDED MODE IS NEAREST-EVEN =
+                CA-IN-QUANT * CA-IN-UNIT-PRICE * CA-REBATE-MULT
+                    * WS-CURRENCY-MULT
+            COMPUTE CA-TOTAL-VAT ROUNDED MODE IS NEAREST-EVEN =
+                CA-TOTAL-NO-VAT * CA-VAT-MULT
+      *Bump a line below the minimum charge up to it, same as
+      *APPLY-MINIMUM-CHARGE - credit-memo lines are never bumped.
+            IF NOT CA-CREDIT-MEMO-LINE
+                AND CA-TOTAL-VAT < WS-MIN-CHARGE-AMT then
+                ADD WS-MIN-CHARGE-AMT TO CA-TOTAL-NO-VAT
+                SUBTRACT CA-TOTAL-VAT FROM CA-TOTAL-NO-VAT
+                MOVE WS-MIN-CHARGE-AMT TO CA-TOTAL-VAT
+            END-IF
+      *A credit-memo line nets against the customer's account instead
+      *of adding to it, same as PROCESS-REC.
+            IF CA-CREDIT-MEMO-LINE then
+                COMPUTE CA-TOTAL-NO-VAT = CA-TOTAL-NO-VAT * -1
+                COMPUTE CA-TOTAL-VAT = CA-TOTAL-VAT * -1
+            END-IF
+            MOVE 'BREAKDOWN COMPUTED OK' TO CA-MESSAGE.
