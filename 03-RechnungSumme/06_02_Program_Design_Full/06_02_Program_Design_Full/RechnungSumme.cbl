@@ -1,97 +1,1219 @@
+       PROGRAM-ID. RECHSUM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INFILE  ASSIGN INNAME
-                          ORGANIZATION SEQUENTIAL.
+                          ORGANIZATION INDEXED
+                          ACCESS MODE DYNAMIC
+                          RECORD KEY IN-INVOICE-NO.
+           SELECT INFHIST ASSIGN INFHISTNM
+                          ORGANIZATION INDEXED
+                          ACCESS MODE RANDOM
+                          RECORD KEY HIST-INVOICE-NO.
            SELECT OUTFILE ASSIGN OUTNAME
                           ORGANIZATION LINE SEQUENTIAL.
+           SELECT REJFILE ASSIGN REJNAME
+                          ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHKPTFILE ASSIGN CHKPTNAME
+                          ORGANIZATION SEQUENTIAL
+                          FILE STATUS WS-CHKPT-STATUS.
+           SELECT CUSTMAST ASSIGN CUSTNAME
+                          ORGANIZATION INDEXED
+                          ACCESS MODE RANDOM
+                          RECORD KEY CM-CUST-ID.
+           SELECT REBTAB  ASSIGN REBTABNM
+                          ORGANIZATION INDEXED
+                          ACCESS MODE RANDOM
+                          RECORD KEY RT-REBATE-CODE.
+           SELECT VATTAB  ASSIGN VATTABNM
+                          ORGANIZATION INDEXED
+                          ACCESS MODE DYNAMIC
+                          RECORD KEY VT-KEY.
+           SELECT SRTFILE ASSIGN SRTNAME
+                          ORGANIZATION SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN SORTWK1.
+           SELECT CURRTAB ASSIGN CURRTABNM
+                          ORGANIZATION INDEXED
+                          ACCESS MODE RANDOM
+                          RECORD KEY CY-CURR-CODE.
+           SELECT CSVFILE ASSIGN CSVNAME
+                          ORGANIZATION LINE SEQUENTIAL.
+           SELECT GLFILE  ASSIGN GLNAME
+                          ORGANIZATION LINE SEQUENTIAL.
+           SELECT EMAILFILE ASSIGN EMAILNM
+                          ORGANIZATION LINE SEQUENTIAL.
+      *EDI 810 invoice transmission extract, one interchange per run,
+      *for the trading partners who now require invoices delivered as
+      *EDI transactions instead of a mailed printout - handed to the
+      *EDI translator/VAN as-is.
+           SELECT EDIFILE ASSIGN EDINAME
+                          ORGANIZATION LINE SEQUENTIAL.
        FILE SECTION.
        FD INFILE.
        01  INPUT-RECORD.
-           05 in-name          pic X(20).
+           05 IN-INVOICE-NO    PIC 9(7).
+           05 in-cust-id       pic X(6).
+           05 in-currency-code pic x(3).
+           05 in-line-type     pic x.
+               88 CREDIT-MEMO-LINE   VALUE 'C'.
+               88 SALE-LINE          VALUE 'S' ' '.
+           05 in-invoice-date  pic 9(8).
+           05                  pic x(2).
            05                  pic x.
-           05 in-quant         pic 9(2).
+           05 in-quant         pic 9(5).
            05                  pic x.
            05 in-unit-price    pic 9(3)V99.
            05                  pic x.
            05 in-rebate        pic 9.
            05                  pic x.
            05 in-vat           pic 9.
+           05                  pic x.
+      *Independent time-limited promotional discount, stacked on top
+      *of the tier rebate above rather than replacing it - see
+      *CUR-PROMO-MULT in PROCESS-REC.
+           05 in-promo-pct     pic 9v999.
+       01  BATCH-HEADER-RECORD.
+      *BH-KEY is the reserved low sentinel key (0000000) that sorts
+      *the header ahead of every real invoice number in the indexed
+      *file, so a plain key-order scan hits it first.
+           05 BH-KEY           PIC 9(7) VALUE 0.
+           05 BH-RUN-DATE      PIC 9(8).
+           05 BH-BATCH-ID      PIC X(10).
+           05 BH-EXPECTED-COUNT PIC 9(7).
+           05                  PIC X(16).
+       01  BATCH-TRAILER-RECORD.
+      *BT-KEY is the reserved high sentinel key (9999999) that sorts
+      *the trailer behind every real invoice number.
+           05 BT-KEY           PIC 9(7) VALUE 9999999.
+           05 BT-DETAIL-COUNT  PIC 9(7).
+           05                  PIC X(34).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-INVOICE-NO    PIC 9(7).
+           05 SW-CUST-ID       PIC X(6).
+           05                  PIC X(35).
+       FD  SRTFILE.
+       01  SRT-DETAIL-RECORD   PIC X(48).
+       FD INFHIST.
+      *One record per processed invoice line, keyed the same as
+      *INFILE, so a bad line can be looked up, corrected and
+      *reprocessed directly instead of resubmitting the whole day's
+      *file.
+       01  HISTORY-RECORD.
+           05 HIST-INVOICE-NO  PIC 9(7).
+           05 HIST-DETAIL-DATA PIC X(41).
+       FD CUSTMAST.
+           COPY "CUSTMAST.cpy".
+       FD REBTAB.
+           COPY "REBTAB.cpy".
+       FD VATTAB.
+           COPY "VATTAB.cpy".
+       FD CURRTAB.
+           COPY "CURRTAB.cpy".
        FD OUTFILE.
        01  OUTREC-TYPE-BODY-LINE.
            05 OUT-NAME           PIC X(19).
            05                    PIC X.
-           05 OUT-QUANT          pic 9(2).
+           05 OUT-QUANT          pic 9(5).
+           05                    PIC X.
+           05 OUT-TOTAL-NO-VAT   PIC S9(7)V99.
            05                    PIC X.
-           05 OUT-TOTAL-NO-VAT   PIC 9(5)V99.
+           05 OUT-TOTAL-VAT-BODY PIC S9(7)V99.
            05                    PIC X.
-           05 OUT-TOTAL-VAT-BODY PIC 9(5)V99.
+           05 OUT-INVOICE-DATE   PIC 9(8).
            05                    PIC X.
+      *Set to 'Y' when this line's total was bumped up to the
+      *configured minimum-charge amount - see APPLY-MINIMUM-CHARGE.
+           05 OUT-MIN-CHG-FLAG   PIC X VALUE 'N'.
+               88 OUT-MIN-CHG-APPLIED     VALUE 'Y'.
+               88 OUT-MIN-CHG-NOT-APPLIED VALUE 'N'.
        01  OUTREC-TYPE-TOTAL.
            05 OUT-TOTAL          PIC X(19).
            05                    PIC X(12).
-           05 OUT-TOTAL-VAT      PIC 9(5)V99.
+           05 OUT-TOTAL-VAT      PIC S9(9)V99.
+           05                    PIC X.
+           05 OUT-TOTAL-NO-VAT-ALL PIC S9(9)V99.
+       01  OUTREC-TYPE-PAGE-HEADER.
+           05 OUT-HDR-LINE       PIC X(60).
+       01  OUTREC-TYPE-SUMMARY.
+           05 OUT-SUMM-LABEL         PIC X(19).
+           05                        PIC X.
+           05 OUT-SUMM-CODE          PIC 9.
+           05                        PIC X.
+           05 OUT-SUMM-COUNT         PIC 9(7).
+           05                        PIC X.
+           05 OUT-SUMM-TOTAL-NO-VAT  PIC S9(7)V99.
+           05                        PIC X.
+           05 OUT-SUMM-TOTAL-VAT     PIC S9(7)V99.
+       FD REJFILE.
+       01  REJECT-RECORD.
+           05 REJ-INPUT-DATA     PIC X(48).
+           05                    PIC X.
+           05 REJ-REASON-CODE    PIC X(4).
+           05                    PIC X.
+           05 REJ-REASON-TEXT    PIC X(40).
+       FD CHKPTFILE.
+           COPY "CHKPT.cpy".
+      *Comma-delimited copy of the detail output for Sales' spreadsheet
+      *pivots - same fields, same values, as OUTREC-TYPE-BODY-LINE.
+       FD CSVFILE.
+       01  CSV-DETAIL-RECORD         PIC X(80).
+      *General-ledger posting extract - one line per account per run,
+      *in the format our GL interface expects, so period-end no longer
+      *has to be keyed by hand from the printed report.
+       FD GLFILE.
+       01  GL-POSTING-RECORD.
+           05 GL-RUN-DATE            PIC 9(8).
+           05                        PIC X.
+           05 GL-ACCOUNT-NO          PIC X(10).
+           05                        PIC X.
+           05 GL-DEBIT-CREDIT        PIC X.
+               88 GL-DEBIT               VALUE 'D'.
+               88 GL-CREDIT              VALUE 'C'.
+           05                        PIC X.
+           05 GL-AMOUNT              PIC S9(9)V99.
+           05                        PIC X.
+           05 GL-DESCRIPTION         PIC X(30).
+      *Electronic-delivery extract - the same detail line an OUTFILE
+      *customer would get printed, routed here instead for customers
+      *on file as electronic delivery, so nobody has to hand-pull the
+      *paperless customers out of the printed report anymore.
+       FD EMAILFILE.
+       01  EMAIL-DETAIL-RECORD       PIC X(60).
+      *One EDI 810 segment per record - ISA/GS interchange envelope
+      *around one ST/BIG/N1/IT1/TDS/CTT/SE transaction set per invoice
+      *line, GE/IEA closing the interchange at end of run.
+       FD EDIFILE.
+       01  EDI-DETAIL-RECORD         PIC X(80).
 
        WORKING-STORAGE SECTION .
+      *Common diagnostic-severity levels and message fields, shared
+      *with BinaryGap and FrogJmp - see LOG-MESSAGE-PARA below.
+           COPY "ERRCODES.cpy".
        01  WS-END-OF-FILE     PIC 9 VALUE 0.
-       01  ALL-TOTAL-VAT      PIC 9(5)V99 VALUE 0.
-       01  CUR-REBATE-MULT    PIC 9(5)V99 VALUE 0.
-       01  CUR-VAT-MULT    PIC 9(5)V99 VALUE 0.
-       01  CUR-TOTAL-VAT      PIC 9(5)V99 VALUE 0.
-       01  CUR-TOTAL-NO-VAT   PIC 9(5)V99 VALUE 0.
-       PROCEDURE DIVISION .
+      *Widened to S9(9)V99 - since in-quant carries a full PIC 9(5)
+      *worth of units, a bulk line (or a batch's worth of them) can
+      *carry a total well past the old S9(5)V99 ceiling of $99,999.99.
+       01  ALL-TOTAL-VAT      PIC S9(9)V99 VALUE 0.
+       01  ALL-TOTAL-NO-VAT   PIC S9(9)V99 VALUE 0.
+      *Widened to V999 to match RT-REBATE-PCT/VT-VAT-MULT/in-promo-pct,
+      *all PIC 9V999 - a V99 multiplier was silently truncating each
+      *rate's third decimal digit before it was ever applied.
+       01  CUR-REBATE-MULT    PIC 9(5)V999 VALUE 0.
+       01  CUR-PROMO-MULT     PIC 9(5)V999 VALUE 0.
+       01  CUR-VAT-MULT    PIC 9(5)V999 VALUE 0.
+      *Widened to S9(7)V99 - a single bulk line's total can now exceed
+      *the old S9(5)V99 ceiling on its own (e.g. 5,000 x $50.00).
+       01  CUR-TOTAL-VAT      PIC S9(7)V99 VALUE 0.
+       01  CUR-TOTAL-NO-VAT   PIC S9(7)V99 VALUE 0.
+       01  CUR-REBATE-AMT     PIC S9(5)V99 VALUE 0.
+       01  ALL-TOTAL-REBATE-AMT PIC S9(7)V99 VALUE 0.
+      *Unrounded intermediate totals, carried to 4 decimal places so
+      *ROUND-INVOICE-AMOUNTS has something real to round off instead
+      *of a value already truncated to the cent.
+       01  WS-RAW-TOTAL-NO-VAT PIC S9(7)V9(4) VALUE 0.
+       01  WS-RAW-TOTAL-VAT    PIC S9(7)V9(4) VALUE 0.
+      *Rounding mode for the VAT/total math, set once at start-up from
+      *WS-ROUNDING-MODE-PARM so Finance can change how fractional
+      *cents round without a recompile.
+       01  WS-ROUNDING-MODE     PIC X VALUE '2'.
+           88 WS-ROUND-NEAREST-AWAY  VALUE '1'.
+           88 WS-ROUND-NEAREST-EVEN  VALUE '2'.
+           88 WS-ROUND-TRUNCATION    VALUE '3'.
+      *Minimum charge (with VAT) a line is allowed to bill at - a very
+      *small order otherwise costs more in postage/processing than
+      *it's worth. Defaults to $1.00; overridable at start-up from
+      *RS-PARM-MIN-CHARGE - see APPLY-MINIMUM-CHARGE.
+       01  WS-MIN-CHARGE-AMT     PIC 9(5)V99 VALUE 100.
+       01  WS-CUST-NOT-FOUND  PIC 9 VALUE 0.
+           88 CUST-NOT-FOUND      VALUE 1.
+           88 CUST-FOUND          VALUE 0.
+       01  WS-CUST-REJECT-COUNT PIC 9(7) VALUE 0.
+       01  WS-REBATE-NOT-FOUND PIC 9 VALUE 0.
+           88 REBATE-NOT-FOUND    VALUE 1.
+           88 REBATE-FOUND        VALUE 0.
+       01  WS-REBATE-REJECT-COUNT PIC 9(7) VALUE 0.
+       01  WS-RUN-DATE          PIC 9(8) VALUE 0.
+       01  WS-VAT-NOT-FOUND     PIC 9 VALUE 0.
+           88 VAT-NOT-FOUND        VALUE 1.
+           88 VAT-FOUND            VALUE 0.
+       01  WS-VAT-REJECT-COUNT  PIC 9(7) VALUE 0.
+       01  WS-IN-REC-COUNT      PIC 9(7) VALUE 0.
+       01  WS-OUT-REC-COUNT     PIC 9(7) VALUE 0.
+       01  WS-TOTAL-REJECT-COUNT PIC 9(7) VALUE 0.
+       01  WS-EXPECTED-OUT-COUNT PIC 9(7) VALUE 0.
+      *Widened to 9(11)V99 - accumulates in-quant * in-unit-price
+      *across every line in the run, ungoverned by rebate/VAT scaling,
+      *so a bulk-order batch can run well past the old 9(9)V99 ceiling.
+       01  WS-HASH-TOTAL        PIC 9(11)V99 VALUE 0.
+       01  WS-CONTROL-BAD       PIC 9 VALUE 0.
+           88 CONTROL-TOTALS-OK     VALUE 0.
+           88 CONTROL-TOTALS-BAD    VALUE 1.
+       01  WS-DATA-REJECT-COUNT PIC 9(7) VALUE 0.
+       01  WS-REJECT-REASON-CODE PIC X(4).
+       01  WS-REJECT-REASON-TEXT PIC X(40).
+       01  WS-CHKPT-STATUS      PIC X(2) VALUE '00'.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01  WS-RESTART-FLAG      PIC 9 VALUE 0.
+           88 RESTART-RUN           VALUE 1.
+           88 FRESH-RUN             VALUE 0.
+       01  WS-RECORDS-TO-SKIP    PIC 9(7) VALUE 0.
+       01  WS-SKIP-CTR           PIC 9(7) VALUE 0.
+       01  WS-BATCH-ID           PIC X(10) VALUE SPACES.
+       01  WS-EXPECTED-DETAIL-COUNT PIC 9(7) VALUE 0.
+       01  WS-PAGE-NUMBER        PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE     PIC 9(3) VALUE 50.
+       01  WS-LINE-COUNT-ON-PAGE PIC 9(3) VALUE 0.
+       01  WS-HDR-PAGE-NO-ED     PIC ZZ9.
+       01  WS-VAT-SUMM-TABLE.
+           05 WS-VAT-SUMM OCCURS 10 TIMES INDEXED BY WS-VS-IDX.
+               10 WS-VS-COUNT         PIC 9(7) VALUE 0.
+               10 WS-VS-TOTAL-NO-VAT  PIC S9(7)V99 VALUE 0.
+               10 WS-VS-TOTAL-VAT     PIC S9(7)V99 VALUE 0.
+       01  WS-REBATE-SUMM-TABLE.
+           05 WS-REB-SUMM OCCURS 10 TIMES INDEXED BY WS-RS-IDX.
+               10 WS-RS-COUNT         PIC 9(7) VALUE 0.
+               10 WS-RS-TOTAL-NO-VAT  PIC S9(7)V99 VALUE 0.
+               10 WS-RS-TOTAL-VAT     PIC S9(7)V99 VALUE 0.
+       01  WS-VAT-SUBSCR         PIC 99.
+       01  WS-REB-SUBSCR         PIC 99.
+       01  WS-SORT-CTR           PIC 9(7) VALUE 0.
+       01  CUR-CURRENCY-MULT     PIC 9(3)V9(4) VALUE 0.
+       01  WS-CURR-NOT-FOUND     PIC 9 VALUE 0.
+           88 CURR-NOT-FOUND         VALUE 1.
+           88 CURR-FOUND             VALUE 0.
+       01  WS-CURR-REJECT-COUNT  PIC 9(7) VALUE 0.
+       01  WS-DAYS-OUTSTANDING   PIC 9(5) VALUE 0.
+       01  WS-AGING-TABLE.
+           05 WS-AGING-BUCKET OCCURS 4 TIMES INDEXED BY WS-AG-IDX.
+               10 WS-AG-COUNT       PIC 9(7) VALUE 0.
+               10 WS-AG-TOTAL-VAT   PIC S9(7)V99 VALUE 0.
+       01  WS-AGING-SUBSCR       PIC 9.
+      *Aging bucket subscripts: 1=CURRENT (0-30 DAYS), 2=31-60 DAYS,
+      *3=61-90 DAYS, 4=OVER 90 DAYS.
+       01  WS-AGING-BUCKET-LABELS.
+           05 FILLER PIC X(18) VALUE 'AGING - CURRENT   '.
+           05 FILLER PIC X(18) VALUE 'AGING - 31-60 DAYS'.
+           05 FILLER PIC X(18) VALUE 'AGING - 61-90 DAYS'.
+           05 FILLER PIC X(18) VALUE 'AGING - OVER 90   '.
+       01  WS-AGING-BUCKET-LABEL-TABLE REDEFINES
+               WS-AGING-BUCKET-LABELS.
+           05 WS-AG-LABEL OCCURS 4 TIMES PIC X(18).
+       01  WS-CUST-GRP-ID          PIC X(6) VALUE SPACES.
+       01  WS-CUST-GRP-NAME        PIC X(30) VALUE SPACES.
+       01  WS-CUST-GRP-TOTAL-VAT   PIC S9(9)V99 VALUE 0.
+       01  WS-TOP-CUST-TABLE.
+           05 WS-TOP-CUST OCCURS 10 TIMES INDEXED BY WS-TC-IDX.
+               10 WS-TC-CUST-ID     PIC X(6) VALUE SPACES.
+               10 WS-TC-CUST-NAME   PIC X(30) VALUE SPACES.
+               10 WS-TC-TOTAL-VAT   PIC S9(9)V99 VALUE 0.
+       01  WS-TOP-CUST-COUNT       PIC 99 VALUE 0.
+       01  WS-TC-SUBSCR            PIC 99.
+       01  WS-TC-PREV-SUBSCR       PIC 99.
+       01  WS-TC-INSERT-POS        PIC 99.
+       01  WS-TC-FOUND-SW          PIC X VALUE 'N'.
+           88 WS-TC-POSITION-FOUND     VALUE 'Y'.
+      *Edited fields used to build the CSV export of the detail line.
+       01  WS-CSV-QUANT-ED         PIC ZZZZ9.
+       01  WS-CSV-NO-VAT-ED        PIC -(6)9.99.
+       01  WS-CSV-VAT-ED           PIC -(6)9.99.
+       01  WS-CSV-DATE-ED          PIC 9(8).
+      *Interchange control number for the EDI 810 extract - one
+      *interchange per run, so this is set once from the run date
+      *plus a fixed suffix rather than carried forward between runs.
+       01  WS-EDI-CTRL-NO          PIC 9(9) VALUE 0.
+      *Transaction-set control number, unique within the interchange -
+      *one ST/SE pair per invoice line, numbered off the same running
+      *count WRITE-INVOICE-LINE already keeps in WS-OUT-REC-COUNT.
+       01  WS-EDI-TXN-CTRL         PIC 9(4) VALUE 0.
+      *Edited fields used to build the EDI 810 detail segments.
+       01  WS-EDI-PRICE-ED         PIC ZZ9.99.
+       LINKAGE SECTION.
+      *Optional start-up PARM (RS-PARM-MODE) lets Finance switch the
+      *VAT/total rounding mode without a recompile - see
+      *WS-ROUNDING-MODE/ROUND-INVOICE-AMOUNTS.
+       01  RS-PARM-AREA.
+           05 RS-PARM-LEN          PIC S9(4) COMP.
+           05 RS-PARM-MODE         PIC X.
+      *Optional minimum-charge override, digits only (implied 2
+      *decimals) - e.g. '000150' for a $1.50 minimum. Present only
+      *when Finance supplies it; defaults to WS-MIN-CHARGE-AMT's
+      *VALUE clause otherwise.
+           05 RS-PARM-MIN-CHARGE   PIC 9(5)V99.
+       PROCEDURE DIVISION USING RS-PARM-AREA.
        PROGl.
             PERFORM INIT-PARA
             PERFORM BOD-PARA
             PERFORM END-PARA.
        INIT-PARA.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            IF RS-PARM-LEN > 0 then
+                MOVE RS-PARM-MODE TO WS-ROUNDING-MODE
+            END-IF
+            IF RS-PARM-LEN > 1 then
+                MOVE RS-PARM-MIN-CHARGE TO WS-MIN-CHARGE-AMT
+            END-IF
+            PERFORM CHECK-FOR-CHECKPOINT
             OPEN INPUT  INFILE
-            OPEN OUTPUT OUTFILE
+            OPEN INPUT  CUSTMAST
+            OPEN INPUT  REBTAB
+            OPEN INPUT  VATTAB
+            OPEN INPUT  CURRTAB
+            IF RESTART-RUN then
+                OPEN EXTEND OUTFILE
+                OPEN EXTEND REJFILE
+                OPEN EXTEND CHKPTFILE
+                OPEN EXTEND CSVFILE
+                OPEN EXTEND GLFILE
+                OPEN EXTEND EMAILFILE
+                OPEN EXTEND EDIFILE
+                OPEN I-O    INFHIST
+            ELSE
+                OPEN OUTPUT OUTFILE
+                OPEN OUTPUT REJFILE
+                OPEN OUTPUT CHKPTFILE
+                OPEN OUTPUT CSVFILE
+                OPEN OUTPUT GLFILE
+                OPEN OUTPUT EMAILFILE
+                OPEN OUTPUT EDIFILE
+                OPEN OUTPUT INFHIST
+      *Only a fresh run opens the EDI interchange envelope - a
+      *restart resumes writing transaction sets into the interchange
+      *that was already opened before the checkpoint.
+                PERFORM WRITE-EDI-ENVELOPE-HEADER
+            END-IF
+      *Position at the start of the indexed file's key range so the
+      *header, detail lines and trailer can still be read in one
+      *front-to-back sweep, the same shape the rest of the program
+      *already expects.
+            MOVE 0 TO IN-INVOICE-NO
+            START INFILE KEY NOT LESS THAN IN-INVOICE-NO
+            PERFORM READ-BATCH-HEADER
+            PERFORM SORT-DETAIL-RECORDS
+            OPEN INPUT SRTFILE
+            IF RESTART-RUN then
+                PERFORM SKIP-CHECKPOINTED-RECORDS
+            END-IF
             PERFORM READ-INPUT-FILE.
+       SORT-DETAIL-RECORDS.
+      *Sort the detail lines into customer-id order ahead of the
+      *processing loop, so billing clerks no longer have to re-sort
+      *the printed report by hand to reconcile against statements.
+      *The batch trailer is left unread on INFILE, positioned to be
+      *picked up by READ-BATCH-TRAILER once the sorted detail lines
+      *have all been processed.
+      *SW-INVOICE-NO breaks ties within a customer id so the sort
+      *order is reproducible run to run - SKIP-CHECKPOINTED-RECORDS
+      *relies on that to resume a restart at the right record.
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SW-CUST-ID
+                ON ASCENDING KEY SW-INVOICE-NO
+                INPUT PROCEDURE SORT-RELEASE-DETAIL-RECORDS
+                GIVING SRTFILE.
+       SORT-RELEASE-DETAIL-RECORDS.
+            PERFORM SORT-RELEASE-ONE-RECORD
+                VARYING WS-SORT-CTR FROM 1 BY 1
+                UNTIL WS-SORT-CTR > WS-EXPECTED-DETAIL-COUNT
+                OR WS-END-OF-FILE = 1.
+       SORT-RELEASE-ONE-RECORD.
+            READ INFILE NEXT RECORD
+                AT END
+                    DISPLAY '*** UNEXPECTED END OF FILE SORTING '
+                        'DETAIL RECORDS ***'
+                    SET CONTROL-TOTALS-BAD to true
+                    MOVE 16 TO RETURN-CODE
+                    MOVE 1 TO WS-END-OF-FILE
+                NOT AT END
+                    MOVE INPUT-RECORD TO SORT-WORK-RECORD
+                    RELEASE SORT-WORK-RECORD
+                    MOVE INPUT-RECORD TO HISTORY-RECORD
+                    WRITE HISTORY-RECORD
+                        INVALID KEY
+                            DISPLAY '*** DUPLICATE INVOICE NUMBER '
+                                'IN HISTORY FILE: ' IN-INVOICE-NO
+                                ' ***'
+                    END-WRITE
+            END-READ.
+       WRITE-PAGE-HEADER.
+      *Emit a fresh report page: company banner, run date and page
+      *number, then the column headings, every WS-LINES-PER-PAGE
+      *detail lines.
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE 0 TO WS-LINE-COUNT-ON-PAGE
+            MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NO-ED
+            MOVE SPACES TO OUTREC-TYPE-PAGE-HEADER
+            STRING 'ACME TRADING COMPANY' DELIMITED BY SIZE
+                '          PAGE ' DELIMITED BY SIZE
+                WS-HDR-PAGE-NO-ED DELIMITED BY SIZE
+                INTO OUT-HDR-LINE
+            END-STRING
+            WRITE OUTREC-TYPE-PAGE-HEADER
+            MOVE SPACES TO OUTREC-TYPE-PAGE-HEADER
+            STRING 'RUN DATE: ' DELIMITED BY SIZE
+                WS-RUN-DATE DELIMITED BY SIZE
+                '   BATCH: ' DELIMITED BY SIZE
+                WS-BATCH-ID DELIMITED BY SIZE
+                INTO OUT-HDR-LINE
+            END-STRING
+            WRITE OUTREC-TYPE-PAGE-HEADER
+            MOVE SPACES TO OUTREC-TYPE-PAGE-HEADER
+            WRITE OUTREC-TYPE-PAGE-HEADER
+            MOVE SPACES TO OUTREC-TYPE-PAGE-HEADER
+            STRING 'CUSTOMER            QT NO-VAT-TOT VAT-TOTAL'
+                DELIMITED BY SIZE
+                INTO OUT-HDR-LINE
+            END-STRING
+            WRITE OUTREC-TYPE-PAGE-HEADER
+            MOVE SPACES TO OUTREC-TYPE-PAGE-HEADER
+            WRITE OUTREC-TYPE-PAGE-HEADER.
+       WRITE-INVOICE-LINE.
+      *Route the line to the printed report or the electronic
+      *delivery extract according to the customer's delivery-method
+      *preference, instead of printing every invoice regardless.
+            IF CM-DELIVERY-ELECTRONIC then
+                MOVE OUTREC-TYPE-BODY-LINE TO EMAIL-DETAIL-RECORD
+                WRITE EMAIL-DETAIL-RECORD
+            ELSE
+                IF WS-LINE-COUNT-ON-PAGE = 0
+                    OR WS-LINE-COUNT-ON-PAGE >= WS-LINES-PER-PAGE then
+                    PERFORM WRITE-PAGE-HEADER
+                END-IF
+                WRITE OUTREC-TYPE-BODY-LINE
+                ADD 1 TO WS-LINE-COUNT-ON-PAGE
+            END-IF.
+       WRITE-VAT-SUMMARY-LINE.
+      *One row of the VAT-rate breakdown for the code at this
+      *subscript (code = subscript - 1); codes never billed are
+      *skipped rather than printed as a zero row.
+            IF WS-VS-COUNT(WS-VAT-SUBSCR) > 0 then
+                MOVE SPACES TO OUTREC-TYPE-SUMMARY
+                MOVE 'VAT CODE TOTAL' TO OUT-SUMM-LABEL
+                COMPUTE OUT-SUMM-CODE = WS-VAT-SUBSCR - 1
+                MOVE WS-VS-COUNT(WS-VAT-SUBSCR) TO OUT-SUMM-COUNT
+                MOVE WS-VS-TOTAL-NO-VAT(WS-VAT-SUBSCR) TO
+                    OUT-SUMM-TOTAL-NO-VAT
+                MOVE WS-VS-TOTAL-VAT(WS-VAT-SUBSCR) TO
+                    OUT-SUMM-TOTAL-VAT
+                WRITE OUTREC-TYPE-SUMMARY
+            END-IF.
+       WRITE-REBATE-SUMMARY-LINE.
+      *One row of the rebate-tier breakdown for the code at this
+      *subscript (code = subscript - 1); codes never used are
+      *skipped rather than printed as a zero row.
+            IF WS-RS-COUNT(WS-REB-SUBSCR) > 0 then
+                MOVE SPACES TO OUTREC-TYPE-SUMMARY
+                MOVE 'REBATE CODE TOTAL' TO OUT-SUMM-LABEL
+                COMPUTE OUT-SUMM-CODE = WS-REB-SUBSCR - 1
+                MOVE WS-RS-COUNT(WS-REB-SUBSCR) TO OUT-SUMM-COUNT
+                MOVE WS-RS-TOTAL-NO-VAT(WS-REB-SUBSCR) TO
+                    OUT-SUMM-TOTAL-NO-VAT
+                MOVE WS-RS-TOTAL-VAT(WS-REB-SUBSCR) TO
+                    OUT-SUMM-TOTAL-VAT
+                WRITE OUTREC-TYPE-SUMMARY
+            END-IF.
+       WRITE-AGING-SUMMARY-LINE.
+      *One row of the days-outstanding aging report for the bucket
+      *at this subscript; buckets with no invoices are skipped
+      *rather than printed as a zero row.
+            IF WS-AG-COUNT(WS-AGING-SUBSCR) > 0 then
+                MOVE SPACES TO OUTREC-TYPE-SUMMARY
+                MOVE WS-AG-LABEL(WS-AGING-SUBSCR) TO OUT-SUMM-LABEL
+                MOVE WS-AGING-SUBSCR TO OUT-SUMM-CODE
+                MOVE WS-AG-COUNT(WS-AGING-SUBSCR) TO OUT-SUMM-COUNT
+                MOVE WS-AG-TOTAL-VAT(WS-AGING-SUBSCR) TO
+                    OUT-SUMM-TOTAL-VAT
+                WRITE OUTREC-TYPE-SUMMARY
+            END-IF.
+       CLOSE-CUSTOMER-GROUP.
+      *Fold the customer group just finished into the top-10-
+      *customers table, ranked by total VAT-inclusive billing.
+            PERFORM INSERT-TOP-CUSTOMER.
+       INSERT-TOP-CUSTOMER.
+            MOVE 1 TO WS-TC-INSERT-POS
+            MOVE 'N' TO WS-TC-FOUND-SW
+            PERFORM FIND-TOP-CUST-INSERT-POSITION
+                UNTIL WS-TC-INSERT-POS > WS-TOP-CUST-COUNT
+                OR WS-TC-POSITION-FOUND
+            IF WS-TC-INSERT-POS <= 10 then
+                PERFORM SHIFT-TOP-CUST-DOWN
+                    VARYING WS-TC-SUBSCR FROM 10 BY -1
+                    UNTIL WS-TC-SUBSCR <= WS-TC-INSERT-POS
+                MOVE WS-CUST-GRP-ID TO WS-TC-CUST-ID(WS-TC-INSERT-POS)
+                MOVE WS-CUST-GRP-NAME TO
+                    WS-TC-CUST-NAME(WS-TC-INSERT-POS)
+                MOVE WS-CUST-GRP-TOTAL-VAT TO
+                    WS-TC-TOTAL-VAT(WS-TC-INSERT-POS)
+                IF WS-TOP-CUST-COUNT < 10 then
+                    ADD 1 TO WS-TOP-CUST-COUNT
+                END-IF
+            END-IF.
+       FIND-TOP-CUST-INSERT-POSITION.
+      *Only tested while WS-TC-INSERT-POS is still a valid subscript
+      *(the PERFORM's UNTIL guards that) - stop here on the first slot
+      *this customer outranks, otherwise advance and keep scanning.
+            IF WS-CUST-GRP-TOTAL-VAT > WS-TC-TOTAL-VAT(WS-TC-INSERT-POS)
+            then
+                SET WS-TC-POSITION-FOUND TO TRUE
+            ELSE
+                ADD 1 TO WS-TC-INSERT-POS
+            END-IF.
+       SHIFT-TOP-CUST-DOWN.
+            COMPUTE WS-TC-PREV-SUBSCR = WS-TC-SUBSCR - 1
+            MOVE WS-TC-CUST-ID(WS-TC-PREV-SUBSCR) TO
+                WS-TC-CUST-ID(WS-TC-SUBSCR)
+            MOVE WS-TC-CUST-NAME(WS-TC-PREV-SUBSCR) TO
+                WS-TC-CUST-NAME(WS-TC-SUBSCR)
+            MOVE WS-TC-TOTAL-VAT(WS-TC-PREV-SUBSCR) TO
+                WS-TC-TOTAL-VAT(WS-TC-SUBSCR).
+       WRITE-TOP-CUSTOMER-LINE.
+      *One row of the top-10-customers report; slots never filled
+      *(fewer than 10 distinct customers in the run) are skipped.
+            IF WS-TC-SUBSCR <= WS-TOP-CUST-COUNT then
+                MOVE SPACES TO OUTREC-TYPE-SUMMARY
+                STRING 'TOP CUST ' DELIMITED BY SIZE
+                    WS-TC-CUST-ID(WS-TC-SUBSCR) DELIMITED BY SIZE
+                    INTO OUT-SUMM-LABEL
+                END-STRING
+                MOVE WS-TC-SUBSCR TO OUT-SUMM-COUNT
+                MOVE WS-TC-TOTAL-VAT(WS-TC-SUBSCR) TO
+                    OUT-SUMM-TOTAL-VAT
+                WRITE OUTREC-TYPE-SUMMARY
+            END-IF.
+       WRITE-CSV-DETAIL-LINE.
+      *Same fields as OUTREC-TYPE-BODY-LINE, comma-delimited, for
+      *Sales' spreadsheet pivots.
+            MOVE in-quant TO WS-CSV-QUANT-ED
+            MOVE cur-total-no-vat TO WS-CSV-NO-VAT-ED
+            MOVE cur-total-vat TO WS-CSV-VAT-ED
+            MOVE in-invoice-date TO WS-CSV-DATE-ED
+            MOVE SPACES TO CSV-DETAIL-RECORD
+            STRING FUNCTION TRIM(CM-CUST-NAME) DELIMITED BY SIZE
+                ',' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-QUANT-ED) DELIMITED BY SIZE
+                ',' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-NO-VAT-ED) DELIMITED BY SIZE
+                ',' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-VAT-ED) DELIMITED BY SIZE
+                ',' DELIMITED BY SIZE
+                WS-CSV-DATE-ED DELIMITED BY SIZE
+                INTO CSV-DETAIL-RECORD
+            END-STRING
+            WRITE CSV-DETAIL-RECORD.
+       WRITE-EDI-DETAIL-SEGMENTS.
+      *One ST..SE transaction set per invoice line, carrying the same
+      *quantity/price/VAT/no-VAT totals as the printed invoice line
+      *and the CSV extract, formatted as EDI 810 segments for the
+      *trading partners who take invoices electronically instead of
+      *a mailed printout.
+            ADD 1 TO WS-EDI-TXN-CTRL
+            MOVE in-unit-price TO WS-EDI-PRICE-ED
+            MOVE in-quant TO WS-CSV-QUANT-ED
+            MOVE cur-total-no-vat TO WS-CSV-NO-VAT-ED
+            MOVE cur-total-vat TO WS-CSV-VAT-ED
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'ST*810*' DELIMITED BY SIZE
+                WS-EDI-TXN-CTRL DELIMITED BY SIZE
+                '~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'BIG*' DELIMITED BY SIZE
+                in-invoice-date DELIMITED BY SIZE
+                '*' DELIMITED BY SIZE
+                IN-INVOICE-NO DELIMITED BY SIZE
+                '~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'N1*ST*' DELIMITED BY SIZE
+                FUNCTION TRIM(CM-CUST-NAME) DELIMITED BY SIZE
+                '*92*' DELIMITED BY SIZE
+                CM-CUST-ID DELIMITED BY SIZE
+                '~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'IT1*1*' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-QUANT-ED) DELIMITED BY SIZE
+                '*EA*' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-EDI-PRICE-ED) DELIMITED BY SIZE
+                '~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'TDS*' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-NO-VAT-ED) DELIMITED BY SIZE
+                '*' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-CSV-VAT-ED) DELIMITED BY SIZE
+                '~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'CTT*1~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'SE*7*' DELIMITED BY SIZE
+                WS-EDI-TXN-CTRL DELIMITED BY SIZE
+                '~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD.
+       ROUND-INVOICE-AMOUNTS.
+      *Round the unrounded WS-RAW-TOTAL-... amounts into
+      *CUR-TOTAL-NO-VAT/CUR-TOTAL-VAT using the configured rounding
+      *mode instead of letting fractional cents get silently
+      *truncated on every line.
+            EVALUATE TRUE
+                WHEN WS-ROUND-NEAREST-AWAY
+                    COMPUTE CUR-TOTAL-NO-VAT
+                        ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                        = WS-RAW-TOTAL-NO-VAT
+                    COMPUTE CUR-TOTAL-VAT
+                        ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                        = WS-RAW-TOTAL-VAT
+                WHEN WS-ROUND-TRUNCATION
+                    COMPUTE CUR-TOTAL-NO-VAT
+                        ROUNDED MODE IS TRUNCATION
+                        = WS-RAW-TOTAL-NO-VAT
+                    COMPUTE CUR-TOTAL-VAT
+                        ROUNDED MODE IS TRUNCATION
+                        = WS-RAW-TOTAL-VAT
+                WHEN OTHER
+                    COMPUTE CUR-TOTAL-NO-VAT
+                        ROUNDED MODE IS NEAREST-EVEN
+                        = WS-RAW-TOTAL-NO-VAT
+                    COMPUTE CUR-TOTAL-VAT
+                        ROUNDED MODE IS NEAREST-EVEN
+                        = WS-RAW-TOTAL-VAT
+            END-EVALUATE.
+       APPLY-MINIMUM-CHARGE.
+      *A normal line billing below the configured minimum charge is
+      *bumped up to it, with the shortfall added onto the no-VAT
+      *amount rather than the VAT itself - the floor is a billing
+      *policy, not additional taxable sale. Credit-memo lines are
+      *never bumped; the floor only guards against pennies-on-the-
+      *dollar invoices, not against small refunds.
+            SET OUT-MIN-CHG-NOT-APPLIED TO TRUE
+            IF NOT CREDIT-MEMO-LINE
+                AND CUR-TOTAL-VAT < WS-MIN-CHARGE-AMT then
+                ADD WS-MIN-CHARGE-AMT TO CUR-TOTAL-NO-VAT
+                SUBTRACT CUR-TOTAL-VAT FROM CUR-TOTAL-NO-VAT
+                MOVE WS-MIN-CHARGE-AMT TO CUR-TOTAL-VAT
+                SET OUT-MIN-CHG-APPLIED TO TRUE
+            END-IF.
+       WRITE-GL-POSTINGS.
+      *Debit accounts receivable / credit revenue for the net (no-VAT)
+      *total, credit VAT payable for the VAT collected, and debit the
+      *rebate-contra account for the discounts given - the same
+      *journal entry Finance keys by hand today from the printed
+      *report.
+            MOVE WS-RUN-DATE TO GL-RUN-DATE
+            MOVE '1200-AR  ' TO GL-ACCOUNT-NO
+            SET GL-DEBIT TO TRUE
+            MOVE ALL-TOTAL-VAT TO GL-AMOUNT
+            MOVE 'ACCOUNTS RECEIVABLE' TO GL-DESCRIPTION
+            WRITE GL-POSTING-RECORD
+            MOVE '4000-REV ' TO GL-ACCOUNT-NO
+            SET GL-CREDIT TO TRUE
+            MOVE ALL-TOTAL-NO-VAT TO GL-AMOUNT
+            MOVE 'SALES REVENUE' TO GL-DESCRIPTION
+            WRITE GL-POSTING-RECORD
+            MOVE '2100-VATP' TO GL-ACCOUNT-NO
+            SET GL-CREDIT TO TRUE
+            COMPUTE GL-AMOUNT = ALL-TOTAL-VAT - ALL-TOTAL-NO-VAT
+            MOVE 'VAT PAYABLE' TO GL-DESCRIPTION
+            WRITE GL-POSTING-RECORD
+            MOVE '4900-REBC' TO GL-ACCOUNT-NO
+            SET GL-DEBIT TO TRUE
+            MOVE ALL-TOTAL-REBATE-AMT TO GL-AMOUNT
+            MOVE 'REBATE CONTRA' TO GL-DESCRIPTION
+            WRITE GL-POSTING-RECORD.
+       WRITE-EDI-ENVELOPE-HEADER.
+      *ISA/GS interchange envelope, opened once per run and addressed
+      *to the EDI translator/VAN rather than to any one trading
+      *partner - the translator/VAN fans the individual N1 segments
+      *out to each partner from here.
+            COMPUTE WS-EDI-CTRL-NO = (WS-RUN-DATE * 10) + 1
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'ISA*00*          *00*          *ZZ*RECHNUNGCO'
+                    DELIMITED BY SIZE
+                '*ZZ*EDIVAN         *' DELIMITED BY SIZE
+                WS-RUN-DATE DELIMITED BY SIZE
+                '*0000*U*00401*' DELIMITED BY SIZE
+                WS-EDI-CTRL-NO DELIMITED BY SIZE
+                '*0*P*>~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'GS*IN*RECHNUNGCO*EDIVAN*' DELIMITED BY SIZE
+                WS-RUN-DATE DELIMITED BY SIZE
+                '*0000*' DELIMITED BY SIZE
+                WS-EDI-CTRL-NO DELIMITED BY SIZE
+                '*X*004010~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD.
+       WRITE-EDI-ENVELOPE-TRAILER.
+      *GE/IEA close the interchange, reporting the number of ST/SE
+      *transaction sets (one per invoice line) the interchange holds.
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'GE*' DELIMITED BY SIZE
+                WS-EDI-TXN-CTRL DELIMITED BY SIZE
+                '*' DELIMITED BY SIZE
+                WS-EDI-CTRL-NO DELIMITED BY SIZE
+                '~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD
+            MOVE SPACES TO EDI-DETAIL-RECORD
+            STRING 'IEA*1*' DELIMITED BY SIZE
+                WS-EDI-CTRL-NO DELIMITED BY SIZE
+                '~' DELIMITED BY SIZE
+                INTO EDI-DETAIL-RECORD
+            END-STRING
+            WRITE EDI-DETAIL-RECORD.
+       READ-BATCH-HEADER.
+      *Read and validate the leading batch header record, so a
+      *transmission mixed up with another run's is caught before any
+      *detail line is billed.
+            READ INFILE NEXT RECORD
+                AT END
+                    DISPLAY '*** MISSING BATCH HEADER RECORD ***'
+                    SET CONTROL-TOTALS-BAD to true
+                    MOVE 16 TO RETURN-CODE
+                    MOVE 1 TO WS-END-OF-FILE
+            END-READ
+            IF WS-END-OF-FILE not = 1 then
+                MOVE BH-BATCH-ID TO WS-BATCH-ID
+                MOVE BH-EXPECTED-COUNT TO WS-EXPECTED-DETAIL-COUNT
+                DISPLAY 'BATCH ID: ' WS-BATCH-ID
+                    ' RUN DATE: ' BH-RUN-DATE
+                    ' EXPECTED DETAIL RECORDS: '
+                    WS-EXPECTED-DETAIL-COUNT
+            END-IF.
+       READ-BATCH-TRAILER.
+      *Verify the trailer record's detail count against what this run
+      *actually read, catching a truncated or duplicated transmission.
+            READ INFILE NEXT RECORD
+                AT END
+                    DISPLAY '*** MISSING BATCH TRAILER RECORD ***'
+                    SET CONTROL-TOTALS-BAD to true
+                    MOVE 16 TO RETURN-CODE
+            END-READ
+            IF CONTROL-TOTALS-OK
+                AND BT-DETAIL-COUNT NOT = WS-IN-REC-COUNT then
+                SET CONTROL-TOTALS-BAD to true
+                SET ERRLOG-SEV-ERROR to true
+                MOVE 'RS0010' TO WS-ERRLOG-CODE
+                MOVE 'BATCH TRAILER COUNT MISMATCH' TO WS-ERRLOG-TEXT
+                PERFORM LOG-MESSAGE-PARA
+                DISPLAY '*** BATCH TRAILER COUNT MISMATCH - HEADER '
+                    'SAID ' BT-DETAIL-COUNT ' - GOT ' WS-IN-REC-COUNT
+                    ' ***'
+                MOVE 16 TO RETURN-CODE
+            END-IF.
+       CHECK-FOR-CHECKPOINT.
+      *If a checkpoint file survives from a prior, abended run,
+      *restore its running totals and counters so this run resumes
+      *instead of reprocessing (and double-billing) from the top.
+            OPEN INPUT CHKPTFILE
+            IF WS-CHKPT-STATUS = '00' then
+                PERFORM READ-LAST-CHECKPOINT
+                    UNTIL WS-CHKPT-STATUS not = '00'
+                IF WS-RECORDS-TO-SKIP > 0 then
+                    SET RESTART-RUN to true
+                    MOVE CK-IN-REC-COUNT       TO WS-IN-REC-COUNT
+                    MOVE CK-OUT-REC-COUNT      TO WS-OUT-REC-COUNT
+                    MOVE CK-CUST-REJECT-COUNT  TO WS-CUST-REJECT-COUNT
+                    MOVE CK-REBATE-REJECT-COUNT TO
+                        WS-REBATE-REJECT-COUNT
+                    MOVE CK-VAT-REJECT-COUNT   TO WS-VAT-REJECT-COUNT
+                    MOVE CK-DATA-REJECT-COUNT  TO WS-DATA-REJECT-COUNT
+                    MOVE CK-CURR-REJECT-COUNT  TO WS-CURR-REJECT-COUNT
+                    MOVE CK-HASH-TOTAL         TO WS-HASH-TOTAL
+                    MOVE CK-ALL-TOTAL-VAT      TO ALL-TOTAL-VAT
+                    MOVE CK-ALL-TOTAL-NO-VAT   TO ALL-TOTAL-NO-VAT
+                    MOVE CK-ALL-TOTAL-REBATE-AMT TO
+                        ALL-TOTAL-REBATE-AMT
+                    MOVE CK-EDI-TXN-CTRL       TO WS-EDI-TXN-CTRL
+                    MOVE CK-VAT-SUMM-TABLE     TO WS-VAT-SUMM-TABLE
+                    MOVE CK-REBATE-SUMM-TABLE  TO WS-REBATE-SUMM-TABLE
+                    MOVE CK-AGING-TABLE        TO WS-AGING-TABLE
+                    MOVE CK-TOP-CUST-COUNT     TO WS-TOP-CUST-COUNT
+                    MOVE CK-TOP-CUST-TABLE     TO WS-TOP-CUST-TABLE
+                    DISPLAY 'RESTARTING FROM CHECKPOINT AFTER '
+                        'INPUT RECORD: ' WS-RECORDS-TO-SKIP
+                END-IF
+                CLOSE CHKPTFILE
+            END-IF.
+       READ-LAST-CHECKPOINT.
+            READ CHKPTFILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE CK-IN-REC-COUNT TO WS-RECORDS-TO-SKIP
+            END-READ.
        BOD-PARA.
             PERFORM PROCESS-REC
-                UNTIL WS-END-OF-FILE = 1.
+                UNTIL WS-END-OF-FILE = 1
+                OR WS-IN-REC-COUNT >= WS-EXPECTED-DETAIL-COUNT.
        END-PARA.
+            PERFORM READ-BATCH-TRAILER
       *Write total for all rows.
             move spaces to OUTREC-TYPE-BODY-LINE
             move 'Total' to OUT-TOTAL
             move ALL-TOTAL-VAT to OUT-TOTAL-VAT
+            move ALL-TOTAL-NO-VAT to OUT-TOTAL-NO-VAT-ALL
             write OUTREC-TYPE-TOTAL
+      *Write the VAT-rate and rebate-tier breakdown Finance asks for.
+            PERFORM WRITE-VAT-SUMMARY-LINE
+                VARYING WS-VAT-SUBSCR FROM 1 BY 1
+                UNTIL WS-VAT-SUBSCR > 10
+            PERFORM WRITE-REBATE-SUMMARY-LINE
+                VARYING WS-REB-SUBSCR FROM 1 BY 1
+                UNTIL WS-REB-SUBSCR > 10
+      *Write the days-outstanding aging report Collections asks for.
+            PERFORM WRITE-AGING-SUMMARY-LINE
+                VARYING WS-AGING-SUBSCR FROM 1 BY 1
+                UNTIL WS-AGING-SUBSCR > 4
+      *Close out the last customer group and write the ranked
+      *top-10-customers report Sales management asks for monthly.
+            IF WS-CUST-GRP-ID NOT = SPACES then
+                PERFORM CLOSE-CUSTOMER-GROUP
+            END-IF
+            PERFORM WRITE-TOP-CUSTOMER-LINE
+                VARYING WS-TC-SUBSCR FROM 1 BY 1
+                UNTIL WS-TC-SUBSCR > 10
+      *Post the run's totals to the general ledger extract.
+            PERFORM WRITE-GL-POSTINGS
+      *Close out the EDI 810 interchange envelope opened in INIT-PARA.
+            PERFORM WRITE-EDI-ENVELOPE-TRAILER
+      *Write the report footer.
+            MOVE SPACES TO OUTREC-TYPE-PAGE-HEADER
+            STRING '*** END OF REPORT - ' DELIMITED BY SIZE
+                WS-PAGE-NUMBER DELIMITED BY SIZE
+                ' PAGE(S) ***' DELIMITED BY SIZE
+                INTO OUT-HDR-LINE
+            END-STRING
+            WRITE OUTREC-TYPE-PAGE-HEADER
       *Close files
-            CLOSE INFILE OUTFILE
-            STOP 'PRESS <CR> TO STOP'
-            STOP RUN.
+            CLOSE INFILE OUTFILE REJFILE CUSTMAST REBTAB VATTAB SRTFILE
+                CURRTAB CSVFILE GLFILE INFHIST EMAILFILE EDIFILE
+            DISPLAY 'CUSTOMERS REJECTED - NOT ON MASTER: '
+                WS-CUST-REJECT-COUNT
+            DISPLAY 'LINES REJECTED - UNKNOWN REBATE CODE: '
+                WS-REBATE-REJECT-COUNT
+            DISPLAY 'LINES REJECTED - NO VAT RATE IN EFFECT: '
+                WS-VAT-REJECT-COUNT
+            DISPLAY 'LINES REJECTED - ZERO QUANTITY OR PRICE: '
+                WS-DATA-REJECT-COUNT
+            DISPLAY 'LINES REJECTED - UNKNOWN CURRENCY CODE: '
+                WS-CURR-REJECT-COUNT
+      *Control totals: every input line must either be written to
+      *OUTFILE or be one of the counted rejects.
+            COMPUTE WS-TOTAL-REJECT-COUNT =
+                WS-CUST-REJECT-COUNT + WS-REBATE-REJECT-COUNT +
+                WS-VAT-REJECT-COUNT + WS-DATA-REJECT-COUNT +
+                WS-CURR-REJECT-COUNT
+            COMPUTE WS-EXPECTED-OUT-COUNT =
+                WS-IN-REC-COUNT - WS-TOTAL-REJECT-COUNT
+            DISPLAY 'CONTROL TOTAL - INPUT RECORDS READ:    '
+                WS-IN-REC-COUNT
+            DISPLAY 'CONTROL TOTAL - OUTPUT RECORDS WRITTEN: '
+                WS-OUT-REC-COUNT
+            DISPLAY 'CONTROL TOTAL - HASH (QUANT * PRICE):   '
+                WS-HASH-TOTAL
+            IF WS-OUT-REC-COUNT NOT = WS-EXPECTED-OUT-COUNT then
+                SET CONTROL-TOTALS-BAD to true
+                SET ERRLOG-SEV-ERROR to true
+                MOVE 'RS0011' TO WS-ERRLOG-CODE
+                MOVE SPACES TO WS-ERRLOG-TEXT
+                STRING 'CONTROL TOTAL DISCREPANCY - COUNTS'
+                    DELIMITED BY SIZE
+                    ' DO NOT RECONCILE' DELIMITED BY SIZE
+                    INTO WS-ERRLOG-TEXT
+                END-STRING
+                PERFORM LOG-MESSAGE-PARA
+                DISPLAY '*** CONTROL TOTAL DISCREPANCY - '
+                    'INPUT/OUTPUT RECORD COUNTS DO NOT RECONCILE ***'
+                MOVE 16 TO RETURN-CODE
+            END-IF
+      *GOBACK rather than STOP RUN - this program is CALLable from the
+      *daily-run driver as well as runnable stand-alone under JCL, and
+      *GOBACK from a program with no caller behaves exactly like
+      *STOP RUN. The interactive keypress prompt that used to sit here
+      *is gone - it would hang any unattended caller indefinitely with
+      *no operator present to dismiss it.
+            GOBACK.
+      *Common diagnostic-logging paragraph, shared with BinaryGap and
+      *FrogJmp - see ERRCODES.cpy/LOGMSG.cpy.
+           COPY "LOGMSG.cpy".
+       WRITE-REJECT-REC.
+      *Write the current input line to the suspense file with the
+      *reason it could not be billed, in place of silently defaulting
+      *or dropping it.
+            move spaces to REJECT-RECORD
+            move INPUT-RECORD to REJ-INPUT-DATA
+            move WS-REJECT-REASON-CODE to REJ-REASON-CODE
+            move WS-REJECT-REASON-TEXT to REJ-REASON-TEXT
+            write REJECT-RECORD.
+       VALIDATE-AMOUNTS.
+      *Reject lines with a zero quantity or unit price instead of
+      *pricing them as a legitimate zero-value line.
+            if in-quant = 0 or in-unit-price = 0 then
+                add 1 to WS-DATA-REJECT-COUNT
+                move 'ZAMT' to WS-REJECT-REASON-CODE
+                move 'ZERO QUANTITY OR UNIT PRICE' to
+                    WS-REJECT-REASON-TEXT
+                perform WRITE-REJECT-REC
+            end-if.
+       LOOKUP-VAT-RATE.
+      *Look up the VAT rate in effect for this line's VAT code as of
+      *the run date: position on the last rate row at or before the
+      *run date and confirm it belongs to the requested code.
+            move in-vat to VT-VAT-CODE
+            move WS-RUN-DATE to VT-EFF-DATE
+            start VATTAB key less than or equal VT-KEY
+                invalid key
+                    set VAT-NOT-FOUND to true
+            end-start
+            if VAT-FOUND then
+                read VATTAB next record
+                    at end
+                        set VAT-NOT-FOUND to true
+                end-read
+            end-if
+            if VAT-FOUND and VT-VAT-CODE not = in-vat then
+                set VAT-NOT-FOUND to true
+            end-if
+            if VAT-NOT-FOUND then
+                add 1 to WS-VAT-REJECT-COUNT
+                move 'VAT ' to WS-REJECT-REASON-CODE
+                move 'NO VAT RATE IN EFFECT FOR VAT CODE' to
+                    WS-REJECT-REASON-TEXT
+                perform WRITE-REJECT-REC
+            end-if.
+       LOOKUP-REBATE.
+      *Look up the rebate percentage for the invoice line's rebate
+      *code in the externalized rebate table.
+            move in-rebate to RT-REBATE-CODE
+            read REBTAB
+                invalid key
+                    set REBATE-NOT-FOUND to true
+                not invalid key
+                    set REBATE-FOUND to true
+            end-read
+            if REBATE-NOT-FOUND then
+                add 1 to WS-REBATE-REJECT-COUNT
+                move 'REBT' to WS-REJECT-REASON-CODE
+                move 'UNKNOWN REBATE CODE' to WS-REJECT-REASON-TEXT
+                perform WRITE-REJECT-REC
+            end-if.
+       LOOKUP-CURRENCY.
+      *Look up the conversion rate for the invoice line's currency
+      *code, so the totals can be computed in home currency
+      *regardless of which currency the line was quoted in.
+            move in-currency-code to CY-CURR-CODE
+            read CURRTAB
+                invalid key
+                    set CURR-NOT-FOUND to true
+                not invalid key
+                    set CURR-FOUND to true
+            end-read
+            if CURR-NOT-FOUND then
+                add 1 to WS-CURR-REJECT-COUNT
+                move 'CURR' to WS-REJECT-REASON-CODE
+                move 'UNKNOWN CURRENCY CODE' to WS-REJECT-REASON-TEXT
+                perform WRITE-REJECT-REC
+            end-if.
+       LOOKUP-CUSTOMER.
+      *Look up the customer master record for the invoice line's
+      *customer id; lines for an id not on file are not billed.
+            move in-cust-id to CM-CUST-ID
+            read CUSTMAST
+                invalid key
+                    set CUST-NOT-FOUND to true
+                not invalid key
+                    set CUST-FOUND to true
+            end-read
+            if CUST-NOT-FOUND then
+                add 1 to WS-CUST-REJECT-COUNT
+                move 'CUST' to WS-REJECT-REASON-CODE
+                move 'UNKNOWN CUSTOMER ID' to WS-REJECT-REASON-TEXT
+                perform WRITE-REJECT-REC
+            end-if.
        PROCESS-REC.
-      *Calculate the rebate multiplicator (CUR-REBATE-MULT).
-            evaluate in-rebate
-                when 1
-                    compute CUR-REBATE-MULT = 1.0 - 0.01
-                when 5
-                    compute CUR-REBATE-MULT = 1.0 - 0.05
-                when other
-                    compute CUR-REBATE-MULT = 1 - 0
-            end-evaluate
-      *Calculate the VAT multiplicator (CUR-VAT-MULT).
-            IF in-vat = 1 then
-                move 1.1 to CUR-VAT-MULT
-            else
-                move 1.2 to CUR-VAT-MULT
+            PERFORM VALIDATE-AMOUNTS
+            IF in-quant = 0 or in-unit-price = 0 then
+                PERFORM READ-INPUT-FILE
+                GO TO PROCESS-REC-EXIT
             END-IF
-      *Calculate total amount without VAT
-            COMPUTE CUR-TOTAL-NO-VAT = in-quant * in-unit-price * 
-              CUR-REBATE-MULT
+            PERFORM LOOKUP-CUSTOMER
+            IF CUST-NOT-FOUND then
+                PERFORM READ-INPUT-FILE
+                GO TO PROCESS-REC-EXIT
+            END-IF
+            PERFORM LOOKUP-CURRENCY
+            IF CURR-NOT-FOUND then
+                PERFORM READ-INPUT-FILE
+                GO TO PROCESS-REC-EXIT
+            END-IF
+            MOVE CY-CONV-RATE TO CUR-CURRENCY-MULT
+            PERFORM LOOKUP-REBATE
+            IF REBATE-NOT-FOUND then
+                PERFORM READ-INPUT-FILE
+                GO TO PROCESS-REC-EXIT
+            END-IF
+      *Calculate the rebate multiplicator (CUR-REBATE-MULT) from the
+      *externalized rebate table, then stack any independent
+      *promotional discount keyed on the invoice line on top of it -
+      *e.g. a customer's normal 5% tier rebate plus a time-limited
+      *2% promotion combine to a 7% total discount, not one or the
+      *other.
+            COMPUTE CUR-REBATE-MULT = 1 - RT-REBATE-PCT
+            COMPUTE CUR-PROMO-MULT = 1 - in-promo-pct
+            COMPUTE CUR-REBATE-MULT = CUR-REBATE-MULT * CUR-PROMO-MULT
+            PERFORM LOOKUP-VAT-RATE
+            IF VAT-NOT-FOUND then
+                PERFORM READ-INPUT-FILE
+                GO TO PROCESS-REC-EXIT
+            END-IF
+      *Calculate the VAT multiplicator (CUR-VAT-MULT) from the
+      *effective-dated VAT rate table.
+            COMPUTE CUR-VAT-MULT = 1 + VT-VAT-MULT
+      *Calculate total amount without VAT, converted to home
+      *currency via CUR-CURRENCY-MULT, keeping the extra decimal
+      *places ROUND-INVOICE-AMOUNTS needs to round properly instead
+      *of just truncating at two decimals.
+            COMPUTE WS-RAW-TOTAL-NO-VAT = in-quant * in-unit-price *
+              CUR-REBATE-MULT * CUR-CURRENCY-MULT
       *Calculate total amount with VAT
-            COMPUTE CUR-TOTAL-VAT = CUR-TOTAL-NO-VAT * CUR-VAT-MULT
-      *Update the "total" variable (for all rows).
+            COMPUTE WS-RAW-TOTAL-VAT = WS-RAW-TOTAL-NO-VAT *
+              CUR-VAT-MULT
+            PERFORM ROUND-INVOICE-AMOUNTS
+      *Calculate the rebate (discount) amount given on this line, for
+      *the GL rebate-contra posting - the difference between the
+      *gross (pre-rebate) and net amount, both in home currency.
+            COMPUTE CUR-REBATE-AMT = in-quant * in-unit-price *
+              CUR-CURRENCY-MULT - CUR-TOTAL-NO-VAT
+            PERFORM APPLY-MINIMUM-CHARGE
+      *A credit-memo line nets against the running totals instead of
+      *adding to them.
+            IF CREDIT-MEMO-LINE then
+                COMPUTE CUR-TOTAL-NO-VAT = CUR-TOTAL-NO-VAT * -1
+                COMPUTE CUR-TOTAL-VAT = CUR-TOTAL-VAT * -1
+                COMPUTE CUR-REBATE-AMT = CUR-REBATE-AMT * -1
+            END-IF
+            ADD CUR-REBATE-AMT TO ALL-TOTAL-REBATE-AMT
+      *Detect a change of customer in the sorted detail stream and
+      *close out the prior customer's running total into the top-
+      *customers table before starting the new group.
+            IF in-cust-id NOT = WS-CUST-GRP-ID then
+                IF WS-CUST-GRP-ID NOT = SPACES then
+                    PERFORM CLOSE-CUSTOMER-GROUP
+                END-IF
+                MOVE in-cust-id TO WS-CUST-GRP-ID
+                MOVE CM-CUST-NAME TO WS-CUST-GRP-NAME
+                MOVE 0 TO WS-CUST-GRP-TOTAL-VAT
+            END-IF
+            ADD CUR-TOTAL-VAT TO WS-CUST-GRP-TOTAL-VAT
+      *Update the "total" variables (for all rows).
             ADD CUR-TOTAL-VAT TO ALL-TOTAL-VAT
+            ADD CUR-TOTAL-NO-VAT TO ALL-TOTAL-NO-VAT
+      *Update the per-VAT-code and per-rebate-code summary tables
+      *(subscript is the code plus 1, since the codes run 0-9).
+            COMPUTE WS-VAT-SUBSCR = in-vat + 1
+            COMPUTE WS-REB-SUBSCR = in-rebate + 1
+            ADD 1 TO WS-VS-COUNT(WS-VAT-SUBSCR)
+            ADD CUR-TOTAL-NO-VAT TO WS-VS-TOTAL-NO-VAT(WS-VAT-SUBSCR)
+            ADD CUR-TOTAL-VAT TO WS-VS-TOTAL-VAT(WS-VAT-SUBSCR)
+            ADD 1 TO WS-RS-COUNT(WS-REB-SUBSCR)
+            ADD CUR-TOTAL-NO-VAT TO WS-RS-TOTAL-NO-VAT(WS-REB-SUBSCR)
+            ADD CUR-TOTAL-VAT TO WS-RS-TOTAL-VAT(WS-REB-SUBSCR)
+      *Age the invoice against the run date and update the matching
+      *aging bucket for the days-outstanding report.
+            COMPUTE WS-DAYS-OUTSTANDING =
+                FUNCTION INTEGER-OF-DATE(WS-RUN-DATE) -
+                FUNCTION INTEGER-OF-DATE(in-invoice-date)
+            EVALUATE TRUE
+                WHEN WS-DAYS-OUTSTANDING <= 30
+                    MOVE 1 TO WS-AGING-SUBSCR
+                WHEN WS-DAYS-OUTSTANDING <= 60
+                    MOVE 2 TO WS-AGING-SUBSCR
+                WHEN WS-DAYS-OUTSTANDING <= 90
+                    MOVE 3 TO WS-AGING-SUBSCR
+                WHEN OTHER
+                    MOVE 4 TO WS-AGING-SUBSCR
+            END-EVALUATE
+            ADD 1 TO WS-AG-COUNT(WS-AGING-SUBSCR)
+            ADD CUR-TOTAL-VAT TO WS-AG-TOTAL-VAT(WS-AGING-SUBSCR)
       *Set the values of the output record
-            move in-name to out-name
+            move CM-CUST-NAME to out-name
             move in-quant to OUT-QUANT
             move cur-total-no-vat to out-total-no-vat
             move cur-total-vat to OUT-TOTAL-VAT-BODY
-            WRITE OUTREC-TYPE-BODY-LINE
+            move in-invoice-date to OUT-INVOICE-DATE
+            PERFORM WRITE-INVOICE-LINE
+            ADD 1 TO WS-OUT-REC-COUNT
+            PERFORM WRITE-CSV-DETAIL-LINE
+            PERFORM WRITE-EDI-DETAIL-SEGMENTS
             PERFORM READ-INPUT-FILE.
+       PROCESS-REC-EXIT.
+            EXIT.
        READ-INPUT-FILE.
-            READ INFILE
+            READ SRTFILE
                AT END MOVE 1 TO WS-END-OF-FILE
-            END-READ.  
+               NOT AT END
+                   MOVE SRT-DETAIL-RECORD TO INPUT-RECORD
+                   ADD 1 TO WS-IN-REC-COUNT
+                   COMPUTE WS-HASH-TOTAL =
+                       WS-HASH-TOTAL + (in-quant * in-unit-price)
+            END-READ
+            IF WS-END-OF-FILE not = 1 then
+                IF FUNCTION MOD(WS-IN-REC-COUNT, WS-CHECKPOINT-INTERVAL)
+                    = 0 then
+                    PERFORM WRITE-CHECKPOINT
+                END-IF
+            END-IF.
+       WRITE-CHECKPOINT.
+            MOVE in-cust-id            TO CK-LAST-CUST-ID
+            MOVE WS-IN-REC-COUNT       TO CK-IN-REC-COUNT
+            MOVE WS-OUT-REC-COUNT      TO CK-OUT-REC-COUNT
+            MOVE WS-CUST-REJECT-COUNT  TO CK-CUST-REJECT-COUNT
+            MOVE WS-REBATE-REJECT-COUNT TO CK-REBATE-REJECT-COUNT
+            MOVE WS-VAT-REJECT-COUNT   TO CK-VAT-REJECT-COUNT
+            MOVE WS-DATA-REJECT-COUNT  TO CK-DATA-REJECT-COUNT
+            MOVE WS-CURR-REJECT-COUNT  TO CK-CURR-REJECT-COUNT
+            MOVE WS-HASH-TOTAL         TO CK-HASH-TOTAL
+            MOVE ALL-TOTAL-VAT         TO CK-ALL-TOTAL-VAT
+            MOVE ALL-TOTAL-NO-VAT      TO CK-ALL-TOTAL-NO-VAT
+            MOVE ALL-TOTAL-REBATE-AMT  TO CK-ALL-TOTAL-REBATE-AMT
+            MOVE WS-EDI-TXN-CTRL       TO CK-EDI-TXN-CTRL
+            MOVE WS-VAT-SUMM-TABLE     TO CK-VAT-SUMM-TABLE
+            MOVE WS-REBATE-SUMM-TABLE  TO CK-REBATE-SUMM-TABLE
+            MOVE WS-AGING-TABLE        TO CK-AGING-TABLE
+            MOVE WS-TOP-CUST-COUNT     TO CK-TOP-CUST-COUNT
+            MOVE WS-TOP-CUST-TABLE     TO CK-TOP-CUST-TABLE
+            WRITE CHECKPOINT-RECORD.
+       SKIP-CHECKPOINTED-RECORDS.
+      *Position INFILE past the records already billed in the run
+      *that left this checkpoint, without re-driving their totals.
+            PERFORM SKIP-ONE-RECORD
+                UNTIL WS-SKIP-CTR >= WS-RECORDS-TO-SKIP
+                OR WS-END-OF-FILE = 1.
+       SKIP-ONE-RECORD.
+            READ SRTFILE
+                AT END
+                    MOVE 1 TO WS-END-OF-FILE
+                NOT AT END
+                    MOVE SRT-DETAIL-RECORD TO INPUT-RECORD
+            END-READ
+            ADD 1 TO WS-SKIP-CTR.
