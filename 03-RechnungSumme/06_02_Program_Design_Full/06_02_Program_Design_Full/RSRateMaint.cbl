@@ -0,0 +1,220 @@
+      *Batch maintenance of the rebate and VAT reference tables
+      *(REBTAB/VATTAB), driven by a transaction file of adds/changes/
+      *deletes. Every applied transaction is logged to AUDITFILE with
+      *who made the change, when, and the old and new value, so a
+      *pricing dispute can be traced back to exactly which rate was
+      *in effect on a given date.
+       PROGRAM-ID. RATEMAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATETRAN ASSIGN RATETRNM
+                          ORGANIZATION LINE SEQUENTIAL.
+           SELECT REBTAB  ASSIGN REBTABNM
+                          ORGANIZATION INDEXED
+                          ACCESS MODE RANDOM
+                          RECORD KEY RT-REBATE-CODE.
+           SELECT VATTAB  ASSIGN VATTABNM
+                          ORGANIZATION INDEXED
+                          ACCESS MODE RANDOM
+                          RECORD KEY VT-KEY.
+           SELECT AUDITFILE ASSIGN AUDITNM
+                          ORGANIZATION LINE SEQUENTIAL.
+       FILE SECTION.
+       FD  RATETRAN.
+       01  RATE-TRAN-RECORD.
+           05 RM-TABLE-ID          PIC X.
+               88 RM-TABLE-REBATE      VALUE 'R'.
+               88 RM-TABLE-VAT         VALUE 'V'.
+           05 RM-ACTION             PIC X.
+               88 RM-ACTION-ADD         VALUE 'A'.
+               88 RM-ACTION-CHANGE      VALUE 'C'.
+               88 RM-ACTION-DELETE      VALUE 'D'.
+           05 RM-USER-ID            PIC X(8).
+           05 RM-REBATE-CODE-TRAN   PIC 9.
+           05 RM-REBATE-PCT-TRAN    PIC 9V999.
+           05 RM-VAT-CODE-TRAN      PIC 9.
+           05 RM-VAT-EFF-DATE-TRAN  PIC 9(8).
+           05 RM-VAT-MULT-TRAN      PIC 9V999.
+           05 RM-VAT-DESC-TRAN      PIC X(20).
+       FD  REBTAB.
+           COPY "REBTAB.cpy".
+       FD  VATTAB.
+           COPY "VATTAB.cpy".
+       FD  AUDITFILE.
+       01  AUDIT-RECORD.
+           05 AU-AUDIT-DATE         PIC 9(8).
+           05                       PIC X.
+           05 AU-AUDIT-TIME         PIC 9(8).
+           05                       PIC X.
+           05 AU-USER-ID            PIC X(8).
+           05                       PIC X.
+           05 AU-TABLE-ID           PIC X(6).
+           05                       PIC X.
+           05 AU-ACTION             PIC X(6).
+           05                       PIC X.
+           05 AU-KEY-VALUE          PIC X(15).
+           05                       PIC X.
+           05 AU-OLD-VALUE          PIC X(20).
+           05                       PIC X.
+           05 AU-NEW-VALUE          PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE           PIC X VALUE 'N'.
+           88 WS-EOF                    VALUE 'Y'.
+       01  WS-RUN-DATE               PIC 9(8).
+       01  WS-RUN-TIME               PIC 9(8).
+       01  WS-KEY-ED                 PIC X(15).
+       01  WS-OLD-VALUE-ED           PIC X(20).
+       01  WS-NEW-VALUE-ED           PIC X(20).
+       01  WS-PCT-MULT-ED            PIC 9.999.
+       PROCEDURE DIVISION.
+       MAINT-MAIN.
+            PERFORM INIT-PARA
+            PERFORM BOD-PARA
+            PERFORM END-PARA.
+       INIT-PARA.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-RUN-TIME FROM TIME
+            OPEN INPUT  RATETRAN
+            OPEN I-O    REBTAB
+            OPEN I-O    VATTAB
+            OPEN OUTPUT AUDITFILE
+            PERFORM READ-TRANSACTION.
+       BOD-PARA.
+            PERFORM READ-TRANSACTION
+                UNTIL WS-EOF.
+       READ-TRANSACTION.
+            READ RATETRAN
+                AT END
+                    SET WS-EOF TO TRUE
+                NOT AT END
+                    PERFORM APPLY-TRANSACTION
+            END-READ.
+       APPLY-TRANSACTION.
+            EVALUATE TRUE
+                WHEN RM-TABLE-REBATE
+                    PERFORM APPLY-REBATE-TRANSACTION
+                WHEN RM-TABLE-VAT
+                    PERFORM APPLY-VAT-TRANSACTION
+                WHEN OTHER
+                    DISPLAY '*** UNKNOWN TABLE ID ON RATETRAN: '
+                        RM-TABLE-ID ' ***'
+            END-EVALUATE.
+       APPLY-REBATE-TRANSACTION.
+            MOVE RM-REBATE-CODE-TRAN TO RT-REBATE-CODE
+            MOVE SPACES TO WS-OLD-VALUE-ED
+            MOVE SPACES TO WS-NEW-VALUE-ED
+            MOVE RM-REBATE-CODE-TRAN TO WS-KEY-ED
+            EVALUATE TRUE
+                WHEN RM-ACTION-ADD
+                    MOVE RM-REBATE-PCT-TRAN TO RT-REBATE-PCT
+                    WRITE REBATE-TABLE-RECORD
+                        INVALID KEY
+                            DISPLAY '*** REBATE CODE ALREADY ON '
+                                'FILE: ' RM-REBATE-CODE-TRAN ' ***'
+                        NOT INVALID KEY
+                            MOVE RM-REBATE-PCT-TRAN TO WS-PCT-MULT-ED
+                            MOVE WS-PCT-MULT-ED TO WS-NEW-VALUE-ED
+                            PERFORM WRITE-AUDIT-RECORD
+                    END-WRITE
+                WHEN RM-ACTION-CHANGE
+                    READ REBTAB
+                        INVALID KEY
+                            DISPLAY '*** REBATE CODE NOT ON FILE '
+                                'FOR CHANGE: ' RM-REBATE-CODE-TRAN
+                                ' ***'
+                        NOT INVALID KEY
+                            MOVE RT-REBATE-PCT TO WS-PCT-MULT-ED
+                            MOVE WS-PCT-MULT-ED TO WS-OLD-VALUE-ED
+                            MOVE RM-REBATE-PCT-TRAN TO RT-REBATE-PCT
+                            REWRITE REBATE-TABLE-RECORD
+                            MOVE RM-REBATE-PCT-TRAN TO WS-PCT-MULT-ED
+                            MOVE WS-PCT-MULT-ED TO WS-NEW-VALUE-ED
+                            PERFORM WRITE-AUDIT-RECORD
+                    END-READ
+                WHEN RM-ACTION-DELETE
+                    READ REBTAB
+                        INVALID KEY
+                            DISPLAY '*** REBATE CODE NOT ON FILE '
+                                'FOR DELETE: ' RM-REBATE-CODE-TRAN
+                                ' ***'
+                        NOT INVALID KEY
+                            MOVE RT-REBATE-PCT TO WS-PCT-MULT-ED
+                            MOVE WS-PCT-MULT-ED TO WS-OLD-VALUE-ED
+                            DELETE REBTAB RECORD
+                            PERFORM WRITE-AUDIT-RECORD
+                    END-READ
+            END-EVALUATE.
+       APPLY-VAT-TRANSACTION.
+            MOVE RM-VAT-CODE-TRAN TO VT-VAT-CODE
+            MOVE RM-VAT-EFF-DATE-TRAN TO VT-EFF-DATE
+            MOVE SPACES TO WS-OLD-VALUE-ED
+            MOVE SPACES TO WS-NEW-VALUE-ED
+            STRING RM-VAT-CODE-TRAN DELIMITED BY SIZE
+                RM-VAT-EFF-DATE-TRAN DELIMITED BY SIZE
+                INTO WS-KEY-ED
+            END-STRING
+            EVALUATE TRUE
+                WHEN RM-ACTION-ADD
+                    MOVE RM-VAT-MULT-TRAN TO VT-VAT-MULT
+                    MOVE RM-VAT-DESC-TRAN TO VT-DESCRIPTION
+                    WRITE VAT-TABLE-RECORD
+                        INVALID KEY
+                            DISPLAY '*** VAT KEY ALREADY ON FILE: '
+                                WS-KEY-ED ' ***'
+                        NOT INVALID KEY
+                            MOVE RM-VAT-MULT-TRAN TO WS-PCT-MULT-ED
+                            MOVE WS-PCT-MULT-ED TO WS-NEW-VALUE-ED
+                            PERFORM WRITE-AUDIT-RECORD
+                    END-WRITE
+                WHEN RM-ACTION-CHANGE
+                    READ VATTAB
+                        INVALID KEY
+                            DISPLAY '*** VAT KEY NOT ON FILE FOR '
+                                'CHANGE: ' WS-KEY-ED ' ***'
+                        NOT INVALID KEY
+                            MOVE VT-VAT-MULT TO WS-PCT-MULT-ED
+                            MOVE WS-PCT-MULT-ED TO WS-OLD-VALUE-ED
+                            MOVE RM-VAT-MULT-TRAN TO VT-VAT-MULT
+                            MOVE RM-VAT-DESC-TRAN TO VT-DESCRIPTION
+                            REWRITE VAT-TABLE-RECORD
+                            MOVE RM-VAT-MULT-TRAN TO WS-PCT-MULT-ED
+                            MOVE WS-PCT-MULT-ED TO WS-NEW-VALUE-ED
+                            PERFORM WRITE-AUDIT-RECORD
+                    END-READ
+                WHEN RM-ACTION-DELETE
+                    READ VATTAB
+                        INVALID KEY
+                            DISPLAY '*** VAT KEY NOT ON FILE FOR '
+                                'DELETE: ' WS-KEY-ED ' ***'
+                        NOT INVALID KEY
+                            MOVE VT-VAT-MULT TO WS-PCT-MULT-ED
+                            MOVE WS-PCT-MULT-ED TO WS-OLD-VALUE-ED
+                            DELETE VATTAB RECORD
+                            PERFORM WRITE-AUDIT-RECORD
+                    END-READ
+            END-EVALUATE.
+       WRITE-AUDIT-RECORD.
+            MOVE WS-RUN-DATE TO AU-AUDIT-DATE
+            MOVE WS-RUN-TIME TO AU-AUDIT-TIME
+            MOVE RM-USER-ID TO AU-USER-ID
+            IF RM-TABLE-REBATE then
+                MOVE 'REBTAB' TO AU-TABLE-ID
+            ELSE
+                MOVE 'VATTAB' TO AU-TABLE-ID
+            END-IF
+            EVALUATE TRUE
+                WHEN RM-ACTION-ADD
+                    MOVE 'ADD' TO AU-ACTION
+                WHEN RM-ACTION-CHANGE
+                    MOVE 'CHANGE' TO AU-ACTION
+                WHEN RM-ACTION-DELETE
+                    MOVE 'DELETE' TO AU-ACTION
+            END-EVALUATE
+            MOVE WS-KEY-ED TO AU-KEY-VALUE
+            MOVE WS-OLD-VALUE-ED TO AU-OLD-VALUE
+            MOVE WS-NEW-VALUE-ED TO AU-NEW-VALUE
+            WRITE AUDIT-RECORD.
+       END-PARA.
+            CLOSE RATETRAN REBTAB VATTAB AUDITFILE
+            STOP RUN.
