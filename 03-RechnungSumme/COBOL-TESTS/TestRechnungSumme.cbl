@@ -0,0 +1,43 @@
+      *> Test Fixture for RechnungSumme, RECHSUM
+
+       copy "mfunit_prototypes.cpy".
+
+       program-id. TestRechnungSumme.
+       working-storage section.
+       copy "mfunit.cpy".
+       78 TEST-TESTRECHNUNGSUMME value "TestRECHNUNGSUMME".
+       01 pp procedure-pointer.
+
+      *> Program linkage data
+
+       procedure division.
+           goback returning 0
+       .
+
+       entry MFU-TC-PREFIX & TEST-TESTRECHNUNGSUMME.
+
+           call "RECHSUM"
+
+           *> Verify the outputs here - control totals, VAT/rebate
+           *> math and the reject/checkpoint counts
+           goback returning MFU-PASS-RETURN-CODE
+       .
+
+      $region TestCase Configuration
+
+       entry MFU-TC-SETUP-PREFIX & TEST-TESTRECHNUNGSUMME.
+       perform InitializeLinkageData
+           *> Add any other test setup code here
+           goback returning 0
+       .
+
+       InitializeLinkageData section.
+           *> Load the library that is being tested
+           set pp to entry "RECHSUM"
+
+           exit section
+       .
+
+      $end-region
+
+       end program.
