@@ -2,10 +2,56 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select SCNFILE assign SCNNAME
+                          organization line sequential.
+           select RESFILE assign RESNAME
+                          organization line sequential.
+           select LANDFILE assign LANDNAME
+                          organization line sequential.
 
        data division.
+       file section.
+      *One X/Y/D jump scenario per record - used to schedule how many
+      *resupply trips a route needs, one route per record instead of
+      *one hardcoded scenario per compile.
+       fd SCNFILE.
+       01 SCENARIO-RECORD.
+           05 SCN-X pic 9(10).
+           05 SCN-Y pic 9(10).
+           05 SCN-D pic 9(10).
+      *One result per scenario, written durably so an unattended batch
+      *run's results survive past the job's console/DISPLAY output.
+       fd RESFILE.
+       01 RESULT-RECORD.
+           05 RSF-X            pic 9(10).
+           05                  pic x.
+           05 RSF-Y            pic 9(10).
+           05                  pic x.
+           05 RSF-D            pic 9(10).
+           05                  pic x.
+           05 RSF-STATUS       pic x(7).
+           05                  pic x.
+           05 RSF-RESULT       pic 9(10).
+      *One landing position per stopping point, jump 0 (the starting
+      *position X itself) through jump RES, so a route plan can check
+      *each stopping point against known waypoints instead of only
+      *knowing how many jumps it took.
+       fd LANDFILE.
+       01 LANDING-RECORD.
+           05 LND-X            pic 9(10).
+           05                  pic x.
+           05 LND-Y            pic 9(10).
+           05                  pic x.
+           05 LND-D            pic 9(10).
+           05                  pic x.
+           05 LND-JUMP-NO      pic 9(10).
+           05                  pic x.
+           05 LND-POSITION     pic 9(10).
+
        working-storage section.
-      *According to specification, X, Y and D are integers within the 
+      *According to specification, X, Y and D are integers within the
       *range [1..1,000,000,000]
        01 X pic 9(10) value 10.
        01 Y pic 9(10) value 85.
@@ -14,20 +60,116 @@
       *DEC-PART will contain the decimal part (two decimal digits after
       *V) of DIST after division.
        01 DEC-PART pic 99 value 0.
-      *RES will contain the result. 
+      *RES will contain the result.
        01 RES pic 9(10) value 0.
+      *END-OF-SCENARIOS -- set when SCNFILE has no more scenarios left
+      *to process.
+       01 END-OF-SCENARIOS pic 9 value 0.
+           88 NO-MORE-SCENARIOS value 1.
+      *SCENARIO-VALID -- set off when X, Y or D falls outside the
+      *documented [1..1,000,000,000] range, so a bad scenario is
+      *reported instead of driving a divide-by-zero or a bogus RES.
+       01 WS-SCENARIO-STATUS pic 9 value 1.
+           88 SCENARIO-VALID value 1.
+           88 SCENARIO-INVALID value 0.
+      *WS-JUMP-CTR/WS-LANDING-POS -- used to walk the RES jumps and
+      *compute each one's landing position for LANDFILE.
+       01 WS-JUMP-CTR pic 9(10).
+       01 WS-LANDING-POS pic 9(10).
+      *Common diagnostic-severity levels and message fields, shared
+      *with BinaryGap and RechnungSumme - see LOG-MESSAGE-PARA below.
+           COPY "ERRCODES.cpy".
+
        procedure division.
+       MAINLINE SECTION.
+       INIT-PARA.
            display 'FrogJmp'.
-           compute DIST = Y - X.
-           divide DIST by D giving DIST.
-           move DIST(11:2) to DEC-PART.
-           move DIST(1:10) to RES.
-           if DEC-PART > 0 then
-               add 1 to RES.
-           display 'Result:'.
-           display RES.
-           stop ' '.
-           stop run.
+           open input SCNFILE.
+           open output RESFILE.
+           open output LANDFILE.
+           perform READ-SCENARIO-PARA.
+           perform CALC-SCENARIO-PARA until NO-MORE-SCENARIOS.
+           close SCNFILE.
+           close RESFILE.
+           close LANDFILE.
+      *GOBACK alone (no STOP RUN) so this also works correctly when
+      *CALLed as a subprogram from the daily-run driver - GOBACK from
+      *a program with no caller behaves exactly like STOP RUN.
            goback.
+       SCENARIO-LOOP-SECT SECTION.
+       READ-SCENARIO-PARA.
+      *Read the next X/Y/D scenario off SCNFILE.
+           read SCNFILE
+               at end
+                   set NO-MORE-SCENARIOS to true
+               not at end
+                   move SCN-X to X
+                   move SCN-Y to Y
+                   move SCN-D to D
+           end-read.
+       CALC-SCENARIO-PARA.
+      *Validate the scenario, compute RES if it's in range, then move
+      *on to the next one.
+           perform VALIDATE-SCENARIO-PARA.
+           move X to RSF-X
+           move Y to RSF-Y
+           move D to RSF-D
+           if SCENARIO-INVALID then
+               set ERRLOG-SEV-WARN to true
+               move 'FRG001' to WS-ERRLOG-CODE
+               move 'INVALID SCENARIO - X/Y/D OUT OF RANGE'
+                   to WS-ERRLOG-TEXT
+               perform LOG-MESSAGE-PARA
+               display 'INVALID SCENARIO - X/Y/D MUST BE IN '
+                   '[1..1,000,000,000]:'
+               display 'X:'
+               display X
+               display 'Y:'
+               display Y
+               display 'D:'
+               display D
+               move 'INVALID' to RSF-STATUS
+               move 0 to RSF-RESULT
+           else
+               compute DIST = Y - X
+               divide DIST by D giving DIST
+               move DIST(11:2) to DEC-PART
+               move DIST(1:10) to RES
+               if DEC-PART > 0 then
+                   add 1 to RES
+               end-if
+               display 'Result:'
+               display RES
+               move 'VALID' to RSF-STATUS
+               move RES to RSF-RESULT
+               perform WRITE-LANDING-PARA
+                   varying WS-JUMP-CTR from 0 by 1
+                   until WS-JUMP-CTR > RES
+           end-if.
+           write RESULT-RECORD.
+           perform READ-SCENARIO-PARA.
+       WRITE-LANDING-PARA.
+      *Emit the stopping point for this jump number - jump 0 is just
+      *X itself, since WS-LANDING-POS = X + (0 * D) = X.
+           move X to LND-X
+           move Y to LND-Y
+           move D to LND-D
+           move WS-JUMP-CTR to LND-JUMP-NO
+           compute WS-LANDING-POS = X + (WS-JUMP-CTR * D)
+           move WS-LANDING-POS to LND-POSITION
+           write LANDING-RECORD.
+       VALIDATE-SCENARIO-PARA.
+      *Check X, Y and D are all within the documented range before
+      *the COMPUTE/DIVIDE - a zero or out-of-range D would divide by
+      *zero, and a zero X or Y would silently mis-tabulate RES.
+           set SCENARIO-VALID to true.
+           if X < 1 or X > 1000000000
+               or Y < 1 or Y > 1000000000
+               or D < 1 or D > 1000000000 then
+               set SCENARIO-INVALID to true
+           end-if.
+      *Common diagnostic-logging paragraph, shared with BinaryGap and
+      *RechnungSumme - see ERRCODES.cpy/LOGMSG.cpy.
+           COPY "LOGMSG.cpy".
 
        end program FrogJmp.
