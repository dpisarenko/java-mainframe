@@ -0,0 +1,112 @@
+      *Daily operations driver - CALLs BinaryGap, FrogJmp and RECHSUM
+      *in sequence as one run, checking each program's return code
+      *before proceeding to the next, and writing one consolidated
+      *run log covering all three - in place of an operator kicking
+      *each one off by hand and checking three separate console logs.
+      *If an earlier step fails, later steps are skipped and the
+      *overall run reports failure via RETURN-CODE, the same way the
+      *individual programs already do.
+       PROGRAM-ID. DAILYRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOGFILE ASSIGN RUNLOGNM
+                          ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOGFILE.
+       01  RUNLOG-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+      *Common diagnostic-severity levels and message fields, shared
+      *with BinaryGap, FrogJmp and RECHSUM - see LOG-MESSAGE-PARA
+      *below.
+           COPY "ERRCODES.cpy".
+       01  WS-STEP-NAME                 PIC X(20).
+       01  WS-STEP-RC                   PIC S9(4) COMP.
+       01  WS-STEP-RC-ED                PIC ZZZ9.
+      *WS-RUN-STATUS-SW -- turned bad the first time a step comes back
+      *with a non-zero return code, so later steps are skipped and the
+      *overall run reports failure.
+       01  WS-RUN-STATUS-SW             PIC X VALUE 'G'.
+           88 WS-RUN-OK                     VALUE 'G'.
+           88 WS-RUN-FAILED                 VALUE 'B'.
+      *Start-up PARM passed through to RECHSUM, laid out exactly the
+      *way RSDAILY.jcl's PARM='2' arrives in RS-PARM-AREA for a
+      *stand-alone run - length 1 selects rounding mode only, the
+      *same default the JCL uses.
+       01  DR-RECHSUM-PARM.
+           05 DR-PARM-LEN               PIC S9(4) COMP VALUE 1.
+           05 DR-PARM-MODE              PIC X VALUE '2'.
+           05 DR-PARM-MIN-CHARGE        PIC 9(5)V99 VALUE 0.
+       PROCEDURE DIVISION.
+       DRIVER-MAIN.
+            PERFORM INIT-PARA
+            PERFORM BOD-PARA
+            PERFORM END-PARA.
+       INIT-PARA.
+           OPEN OUTPUT RUNLOGFILE
+           MOVE '*** DAILY RUN LOG ***' TO RUNLOG-LINE
+           WRITE RUNLOG-LINE.
+       BOD-PARA.
+           PERFORM RUN-STEP-BINARYGAP
+           IF WS-RUN-OK
+               PERFORM RUN-STEP-FROGJMP
+           END-IF
+           IF WS-RUN-OK
+               PERFORM RUN-STEP-RECHSUM
+           END-IF.
+       RUN-STEP-BINARYGAP.
+      *Batch-check whatever sequence numbers are queued for BinaryGap.
+           MOVE 'BINARYGAP' TO WS-STEP-NAME
+           CALL 'BinaryGap'
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM LOG-STEP-RESULT.
+       RUN-STEP-FROGJMP.
+      *Resupply-trip jump-count scenarios for today's routes.
+           MOVE 'FROGJMP' TO WS-STEP-NAME
+           CALL 'FrogJmp'
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM LOG-STEP-RESULT.
+       RUN-STEP-RECHSUM.
+      *Today's invoice run.
+           MOVE 'RECHSUM' TO WS-STEP-NAME
+           CALL 'RECHSUM' USING DR-RECHSUM-PARM
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM LOG-STEP-RESULT.
+       LOG-STEP-RESULT.
+      *Record this step's outcome to both the job log (via the shared
+      *LOG-MESSAGE-PARA) and the consolidated RUNLOGFILE, then flag
+      *the overall run bad if this step didn't come back clean.
+           MOVE WS-STEP-RC TO WS-STEP-RC-ED
+           IF WS-STEP-RC = 0
+               SET ERRLOG-SEV-INFO TO TRUE
+           ELSE
+               SET ERRLOG-SEV-ERROR TO TRUE
+               SET WS-RUN-FAILED TO TRUE
+           END-IF
+           MOVE 'DRV001' TO WS-ERRLOG-CODE
+           MOVE SPACES TO WS-ERRLOG-TEXT
+           STRING WS-STEP-NAME DELIMITED BY SPACE
+               ' COMPLETED RC=' DELIMITED BY SIZE
+               WS-STEP-RC-ED DELIMITED BY SIZE
+               INTO WS-ERRLOG-TEXT
+           END-STRING
+           PERFORM LOG-MESSAGE-PARA
+           MOVE WS-ERRLOG-LINE TO RUNLOG-LINE
+           WRITE RUNLOG-LINE.
+       END-PARA.
+           IF WS-RUN-FAILED
+               MOVE '*** DAILY RUN FAILED - SEE STEP RCS ABOVE ***'
+                   TO RUNLOG-LINE
+           ELSE
+               MOVE '*** DAILY RUN COMPLETED OK ***' TO RUNLOG-LINE
+           END-IF
+           WRITE RUNLOG-LINE
+           CLOSE RUNLOGFILE
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+      *Common diagnostic-logging paragraph, shared with BinaryGap,
+      *FrogJmp and RECHSUM - see ERRCODES.cpy/LOGMSG.cpy.
+           COPY "LOGMSG.cpy".
