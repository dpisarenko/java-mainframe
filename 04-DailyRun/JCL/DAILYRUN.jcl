@@ -0,0 +1,81 @@
+//DAILYRUN JOB (ACCTNO),'DAILY OPERATIONS RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SINGLE-STEP DRIVER (LOAD MODULE DAILYRUN) THAT CALLS BINARYGAP,*
+//* FROGJMP AND RECHSUM IN SEQUENCE, CHECKING EACH ONE'S RETURN    *
+//* CODE BEFORE PROCEEDING TO THE NEXT. REPLACES RUNNING RSDAILY,  *
+//* A FROGJMP JOB AND A BINARYGAP JOB BY HAND AND CHECKING THREE   *
+//* SEPARATE CONSOLE LOGS - RUNLOGNM CARRIES ONE CONSOLIDATED LOG  *
+//* COVERING ALL THREE STEPS INSTEAD.                              *
+//* DD STATEMENTS BELOW COVER EVERY FILE ANY OF THE THREE CALLED   *
+//* PROGRAMS OPENS, SINCE DYNAMIC CALL RESOLVES SUBPROGRAMS FROM   *
+//* THE SAME STEPLIB BUT THE OS STILL HANDS OUT ASSIGN NAMES TO    *
+//* THE WHOLE RUN UNIT FROM THIS ONE STEP'S DD LIST.                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DAILYRUN
+//STEPLIB  DD   DSN=PROD.RECHNUNG.LOADLIB,DISP=SHR
+//RUNLOGNM DD   DSN=PROD.RECHNUNG.DAILYRUN.LOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* BINARYGAP FILES                                                *
+//*--------------------------------------------------------------*
+//NNAME    DD   DSN=PROD.BINARYGAP.NFILE.DAILY,DISP=SHR
+//GAPNAME  DD   DSN=PROD.BINARYGAP.GAPFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=19,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* FROGJMP FILES                                                  *
+//*--------------------------------------------------------------*
+//SCNNAME  DD   DSN=PROD.FROGJMP.SCNFILE.DAILY,DISP=SHR
+//RESNAME  DD   DSN=PROD.FROGJMP.RESFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//LANDNAME DD   DSN=PROD.FROGJMP.LANDFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* RECHSUM FILES - SAME DD LIST AS RSDAILY.JCL STEP010            *
+//*--------------------------------------------------------------*
+//INNAME   DD   DSN=PROD.RECHNUNG.INFILE.DAILY,DISP=SHR
+//INFHISTNM DD  DSN=PROD.RECHNUNG.INFILE.HIST,DISP=SHR
+//OUTNAME  DD   DSN=PROD.RECHNUNG.OUTFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//REJNAME  DD   DSN=PROD.RECHNUNG.REJFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//CHKPTNAME DD  DSN=PROD.RECHNUNG.CHKPT.DAILY,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=1139,BLKSIZE=0)
+//CUSTNAME DD   DSN=PROD.RECHNUNG.CUSTMAST,DISP=SHR
+//REBTABNM DD   DSN=PROD.RECHNUNG.REBTAB,DISP=SHR
+//VATTABNM DD   DSN=PROD.RECHNUNG.VATTAB,DISP=SHR
+//SRTNAME  DD   DSN=&&SRTFILE,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CSVNAME  DD   DSN=PROD.RECHNUNG.OUTFILE.CSV.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GLNAME   DD   DSN=PROD.RECHNUNG.GLEXTRACT.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//EMAILNM  DD   DSN=PROD.RECHNUNG.EMAILFILE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//EDINAME  DD   DSN=PROD.RECHNUNG.EDI810.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//SYSOUT   DD   SYSOUT=*
