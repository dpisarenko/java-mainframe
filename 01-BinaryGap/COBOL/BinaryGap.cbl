@@ -3,28 +3,63 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+      *One N per record - lets a whole batch of sequence numbers be
+      *gap-checked in a single run instead of editing N and
+      *recompiling for every value.
+           select NFILE assign NNAME
+                          organization line sequential.
+      *One record per gap found - the data-quality analysis needs the
+      *full list of gap lengths and where each one starts, not just
+      *the winning maximum.
+           select GAPFILE assign GAPNAME
+                          organization line sequential.
 
        data division.
+       file section.
+       fd NFILE.
+       01 N-RECORD.
+           05 REC-N pic 9(11).
+       fd GAPFILE.
+       01 GAP-RECORD.
+           05 GAP-N            pic 9(12).
+           05                  pic x.
+           05 GAP-START-POS    pic 999.
+           05                  pic x.
+           05 GAP-LENGTH       pic 99.
+
        working-storage section.
       *N is the decimal number (input data). In this program we will
-      *find out the maximal binary gap in the binary representation of 
+      *find out the maximal binary gap in the binary representation of
       *N.
-       01 N PIC 9(10) VALUE 32.
+      *Sized PIC 9(11), not 9(12) - see BIN-REP below for why an
+      *11-digit ceiling (not a 12-digit one) is what actually stays
+      *under BIN-REP's 38-bit capacity.
+       01 N PIC 9(11) VALUE 32.
       *Length of the binary representation is calculated according
       *to formula ln(n) / ln(2).
       *Source: https://stackoverflow.com/questions/7150035/calculating-
       *bits-required-to-store-decimal-number
-      *Let's say the maximum value N can take is 2147483647.
-      *CEIL(ln(2147483647)/ln(2)) = CEIL(21.4876 / 0.6931) =
-      *= CEIL (31.0022) = 32
-       01 BIN-REP PIC 9(32) VALUE 0.
+      *Widened to 38 bits (the widest numeric field this compiler
+      *supports) so identifiers well beyond the old 32-bit/
+      *2,147,483,647 ceiling fit.
+      *CEIL(ln(2^38-1)/ln(2)) = 38, which covers every N up to
+      *274,877,906,943 - a 12-digit number, but only ones starting
+      *with 1 or 2. Since N/TEMP/REC-N are sized PIC 9(11) (max
+      *99,999,999,999), every value they can hold fits in 38 bits
+      *regardless of leading digit.
+       01 BIN-REP PIC 9(38) VALUE 0.
       *This is a variable for holding current value during conversion
-      *to binary.
-       01 TEMP PIC 9(5) VALUE 0.
+      *to binary - same width as N, since the whole value is copied
+      *in before the divide-by-2 loop starts shrinking it.
+       01 TEMP PIC 9(11) VALUE 0.
       *REM -- remainder of the last division.
        01 REM PIC 9 VALUE 0.
-      *CTR -- counter for the binary conversion loop.
-       01 CTR pic 99 VALUE 1 COMP. 
+      *CTR -- counter for the binary conversion loop. Widened past 99
+      *so it can index all the way to BIN-REP's 38 positions and
+      *beyond without wrapping.
+       01 CTR pic 999 VALUE 1 COMP.
       *MAX-GAP-SIZE -- size of the largest gap found so far in the
       *binary representation. Its maximum possible value depends on 
       *size of BIN-REP. If there are 32 bits, then the maximum binary
@@ -34,29 +69,73 @@
        01 CUR-GAP-SIZE pic 99 value 0 comp.
       *CUR-DIGIT -- current digit of binary representation of N.
        01 CUR-DIGIT pic 9.
+      *WS-GAP-START-POS -- CTR position of the bit immediately after
+      *the 1-bit that opened the gap currently being scanned, i.e.
+      *the position of the gap's first zero. Recorded when
+      *CUR-GAP-SIZE turns from 0 to 1 and written out to GAPFILE once
+      *the gap is closed by the next 1-bit.
+       01 WS-GAP-START-POS pic 999.
+      *END-OF-NUMBERS -- set when NFILE has no more N values left to
+      *process.
+       01 END-OF-NUMBERS pic 9 value 0.
+           88 NO-MORE-NUMBERS value 1.
+      *Common diagnostic-severity levels and message fields, shared
+      *with FrogJmp and RechnungSumme - see LOG-MESSAGE-PARA below.
+           COPY "ERRCODES.cpy".
        procedure division.
        MAINLINE SECTION.
+       INIT-PARA.
+           open input NFILE.
+           open output GAPFILE.
+           perform READ-N-PARA.
+           perform BIN-CONV-PARA UNTIL NO-MORE-NUMBERS.
+           close NFILE.
+           close GAPFILE.
+       BIN-GAP-COUNT-PARA.
+
+      *All numbers processed - end the run. The interactive keypress
+      *prompt that used to sit here is gone: this program runs as an
+      *unattended batch step, and a keypress prompt would hang the
+      *job indefinitely with no operator present to dismiss it.
+      *GOBACK alone (no STOP RUN) so this also works correctly when
+      *CALLed as a subprogram from the daily-run driver - GOBACK from
+      *a program with no caller behaves exactly like STOP RUN.
+           goback.
+       NUMBER-LOOP-SECT SECTION.
+       READ-N-PARA.
+      *Read the next N off NFILE.
+           read NFILE
+               at end
+                   set NO-MORE-NUMBERS to true
+               not at end
+                   move REC-N to N
+           end-read.
        BIN-CONV-PARA.
-      *Convert N to its binary representation and store it in BIN-REP.
+      *Convert N to its binary representation and store it in BIN-REP,
+      *then find its maximal binary gap, resetting the working fields
+      *left over from the previous N first.
+           move 0 to BIN-REP.
+           move 1 to CTR.
+           move 0 to MAX-GAP-SIZE.
+           move 0 to CUR-GAP-SIZE.
            move N to TEMP.
            perform BIN-CONV-LOOP-PARA UNTIL TEMP <= 1.
            perform BIN-CONV-LOOP-END-PARA.
            perform GAP-SIZE-LOOP-SECT-LOOP-PARA UNTIL CTR = 0.
            display 'MAX-GAP-SIZE:'.
            display MAX-GAP-SIZE.
-       BIN-GAP-COUNT-PARA.
-
-      *Count the binary gaps.
-           stop 'Press Enter to continue'.
-           stop run.
-           goback.
+           set ERRLOG-SEV-INFO to true
+           move 'BGP001' to WS-ERRLOG-CODE
+           move 'MAX BINARY GAP COMPUTED FOR N' to WS-ERRLOG-TEXT
+           perform LOG-MESSAGE-PARA.
+           perform READ-N-PARA.
        BIN-CONV-LOOP-SECT SECTION.
        BIN-CONV-LOOP-PARA.
            divide TEMP by 2 giving TEMP remainder REM.
            move REM to BIN-REP(CTR:1).
            add 1 to CTR.
        BIN-CONV-LOOP-END-PARA.
-           move TEMP(5:1) to BIN-REP(CTR:1).
+           move TEMP(11:1) to BIN-REP(CTR:1).
            display 'BIN-REP'.
            display BIN-REP.
            display 'CTR'.
@@ -69,13 +148,31 @@
            display CTR.
            move BIN-REP(CTR:1) TO CUR-DIGIT.
            if CUR-DIGIT = 0 then
+               if CUR-GAP-SIZE = 0 then
+                   move CTR to WS-GAP-START-POS
+               end-if
                add 1 to CUR-GAP-SIZE
            else
-               compute MAX-GAP-SIZE = function max(MAX-GAP-SIZE, 
+               if CUR-GAP-SIZE > 0 then
+                   perform WRITE-GAP-PARA
+               end-if
+               compute MAX-GAP-SIZE = function max(MAX-GAP-SIZE,
                CUR-GAP-SIZE)
                move 0 to CUR-GAP-SIZE
            end-if.
            subtract 1 from CTR.
+       WRITE-GAP-PARA.
+      *A gap only counts once it is closed by a following 1-bit - a
+      *run of zeros trailing the last 1-bit is not a gap. Position is
+      *reported as the CTR value of the gap's first zero, counting
+      *from the low-order bit (position 1) upward.
+           move N to GAP-N
+           move WS-GAP-START-POS to GAP-START-POS
+           move CUR-GAP-SIZE to GAP-LENGTH
+           write GAP-RECORD.
        GAP-SIZE-LOOP-SECT-END-PARA.
        GAP-SIZE-LOOP-SECT-END-SECT SECTION.
-       end program BinaryGap.
\ No newline at end of file
+      *Common diagnostic-logging paragraph, shared with FrogJmp and
+      *RechnungSumme - see ERRCODES.cpy/LOGMSG.cpy.
+           COPY "LOGMSG.cpy".
+       end program BinaryGap.
